@@ -0,0 +1,165 @@
+//KC03O46A JOB 'BRANDON',MSGCLASS=H,MSGLEVEL=(1,1),REGION=250M,
+//             NOTIFY=&SYSUID
+//*
+//CICSPROC   JCLLIB ORDER=(TSOECCC.CICSTS12.PROCLIB)
+//MAP  EXEC DFHMAPS,INDEX='DFH550.CICS',OUTC='*',RMODE=24,
+//  DSCTLIB='KC03O46.COMP35.MAP',
+//  MAPLIB='TSOECCC.CICSTS12.STUDENT.LOADLIB',
+//  MAPNAME=ADDM46A
+//COPY.SYSUT1 DD *
+         PRINT NOGEN
+* NAME: BRANDON CHRISTIE
+* OVERFLOW ROOM PAGE FOR A BOOKING THAT NEEDS MORE THAN THE SIX
+* ROOMNO ROWS ON ADDM46 (SEE BC-ROOM-INFO OCCURS 6 ON SymbolicMap).
+* KC03A46 PRESENTS THIS MAP, ONE SCREEN OF SIX ROWS AT A TIME, FOR
+* ROOMSEQ 7 AND UP OF THE SAME PHONENO'S BOOKING.
+ADDM46A  DFHMSD TYPE=&SYSPARM,                                         B
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               TERM=3270-2,                                            X
+               CTRL=FREEKB,                                            X
+               STORAGE=AUTO,                                           X
+               DSATTS=(COLOR,HILIGHT),                                 X
+               MAPATTS=(COLOR,HILIGHT),                                X
+               TIOAPFX=YES
+***********************************************************************
+ADDMAPA  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+***********************************************************************
+         DFHMDF POS=(1,1),                                             B
+               LENGTH=7,                                               B
+               ATTRB=(NORM,PROT),                                      B
+               COLOR=PINK,                                             B
+               INITIAL='ADDM46A'
+         DFHMDF POS=(1,21),                                            X
+               LENGTH=47,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=GREEN,                                            X
+               INITIAL='Hotel Reservation System - Additional Rooms   '
+TRANSID  DFHMDF POS=(1,76),                                            B
+               LENGTH=4,                                               B
+               ATTRB=(BRT,ASKIP),                                      B
+               COLOR=TURQUOISE
+***********************************************************************
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=GREEN,                                            X
+               INITIAL='Guest phone number. . . . . . '
+PHONENO  DFHMDF POS=(5,32),                                            X
+               LENGTH=7,                                               X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=TURQUOISE
+PAGENO   DFHMDF POS=(5,50),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=TURQUOISE
+***********************************************************************
+         DFHMDF POS=(13,1),                                            X
+               LENGTH=44,                                              X
+               COLOR=GREEN,                                            X
+               ATTRB=(NORM,PROT),                                      X
+               INITIAL='Room #        Hotel                   Status'
+***********************************************************************
+ROOMNO7  DFHMDF POS=(15,1),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='________'
+HOTEL7   DFHMDF POS=(15,10),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS7  DFHMDF POS=(15,41),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+ROOMNO8  DFHMDF POS=(16,1),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='________'
+HOTEL8   DFHMDF POS=(16,10),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS8  DFHMDF POS=(16,41),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+ROOMNO9  DFHMDF POS=(17,1),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='________'
+HOTEL9   DFHMDF POS=(17,10),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS9  DFHMDF POS=(17,41),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+ROOMNO10 DFHMDF POS=(18,1),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='________'
+HOTEL10  DFHMDF POS=(18,10),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS10 DFHMDF POS=(18,41),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+ROOMNO11 DFHMDF POS=(19,1),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='________'
+HOTEL11  DFHMDF POS=(19,10),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS11 DFHMDF POS=(19,41),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+ROOMNO12 DFHMDF POS=(20,1),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='________'
+HOTEL12  DFHMDF POS=(20,10),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS12 DFHMDF POS=(20,41),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+MESSAGE  DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(BRT,PROT),                                       X
+               COLOR=YELLOW
+FKEYS    DFHMDF POS=(24,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=BLUE,                                             X
+               INITIAL='F3=Exit  F7=Bkwd  F8=Fwd'
+DUMMY    DFHMDF POS=(24,79),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(DRK,PROT,FSET),                                  X
+               INITIAL=' '
+***********************************************************************
+         DFHMSD TYPE=FINAL
+         END
+//
