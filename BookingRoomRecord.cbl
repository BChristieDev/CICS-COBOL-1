@@ -0,0 +1,15 @@
+       01  BOOKING-ROOM-RECORD.
+      * NAME: BRANDON CHRISTIE
+      * HOLDS ONE ROOM LINE OF A GUEST'S BOOKING.  THE FIRST SIX LINES
+      * FOR A PHONENO MIRROR BC-ROOM-INFO(1) THRU BC-ROOM-INFO(6) ON
+      * ADDM46; ROOMSEQ 7 AND UP ARE THE OVERFLOW ROWS FOR BOOKINGS
+      * LARGER THAN THE SIX VISIBLE ON THE SCREEN (SEE ADDM46A).
+      * PRIME KEY : BR-KEY (PHONENO + ROOMSEQ)
+           05  BR-KEY.
+               10  BR-PHONENO    PIC X(07).
+               10  BR-ROOMSEQ    PIC 9(04).
+           05  BR-ROOMNO         PIC X(08).
+           05  BR-HOTEL          PIC X(30).
+           05  BR-STATUS         PIC X(20).
+           05  BR-CHECKIN-DATE   PIC 9(08).
+           05  BR-CHECKOUT-DATE  PIC 9(08).
