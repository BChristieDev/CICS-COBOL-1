@@ -0,0 +1,16 @@
+       01  AUDIT-LOG-RECORD.
+      * NAME: BRANDON CHRISTIE
+      * ONE ENTRY PER ADD/CHANGE/CANCEL OF A BC-ROOM-INFO ROW.
+      * WRITTEN TO A SEQUENTIAL LOG FILE - NEVER UPDATED OR DELETED.
+           05  AL-LOG-DATE       PIC 9(08).
+      *        FORMAT CCYYMMDD
+           05  AL-LOG-TIME       PIC 9(06).
+      *        FORMAT HHMMSS
+           05  AL-CLERK-ID       PIC X(08).
+           05  AL-TERMID         PIC X(04).
+           05  AL-PHONENO        PIC X(07).
+           05  AL-ROOMNO         PIC X(08).
+           05  AL-ACTION         PIC X(06).
+      *        VALID VALUES: 'ADD   ', 'CHANGE', 'CANCEL'
+           05  AL-STATUS-BEFORE  PIC X(20).
+           05  AL-STATUS-AFTER   PIC X(20).
