@@ -0,0 +1,11 @@
+       01  RECON-CHECKPOINT-RECORD.
+      * NAME: BRANDON CHRISTIE
+      * ONE-RECORD RESTART FILE FOR THE NIGHTLY ROOM-STATUS
+      * RECONCILIATION RUN (KC03R02). REWRITTEN AFTER EACH HOTEL
+      * COMPLETES SO A RUN THAT ABENDS RESTARTS AT THE NEXT HOTEL
+      * INSTEAD OF FROM THE TOP OF THE FILE.
+           05  CK-RUN-DATE           PIC 9(08).
+      *        FORMAT CCYYMMDD - CLEARED TO ZERO ON A CLEAN FINISH
+           05  CK-LAST-HOTEL-DONE    PIC X(30).
+           05  CK-RUN-COMPLETE       PIC X(01).
+      *        VALUE 'Y' WHEN THE RUN FINISHED ALL HOTELS
