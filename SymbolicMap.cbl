@@ -31,6 +31,20 @@
            05  BC-C-NUMROOMS     PIC X(01).
            05  BC-H-NUMROOMS     PIC X(01).
            05  BC-D-NUMROOMS     PIC ZZ,ZZ9.
+      *
+           05  BC-L-CHECKINDT    PIC S9(04) COMP.
+           05  BC-A-CHECKINDT    PIC X(01).
+           05  BC-C-CHECKINDT    PIC X(01).
+           05  BC-H-CHECKINDT    PIC X(01).
+           05  BC-D-CHECKINDT    PIC X(08).
+      *        FORMAT CCYYMMDD AS KEYED BY THE CLERK
+      *
+           05  BC-L-CHECKOUTDT   PIC S9(04) COMP.
+           05  BC-A-CHECKOUTDT   PIC X(01).
+           05  BC-C-CHECKOUTDT   PIC X(01).
+           05  BC-H-CHECKOUTDT   PIC X(01).
+           05  BC-D-CHECKOUTDT   PIC X(08).
+      *        FORMAT CCYYMMDD AS KEYED BY THE CLERK
       *
            05  BC-ROOM-INFO      OCCURS 6 TIMES.
       *
