@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03R04.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: NIGHTLY BATCH JOB - BILLING EXTRACT.
+      *          READS EVERY BOOKING ROW STILL MARKED 'BOOKED', JOINS
+      *          IN THE GUEST'S NAME FROM GUESTMAS, AND WRITES ONE
+      *          FIXED-FORMAT RECORD PER ROOM FOR THE BILLING SYSTEM
+      *          TO PICK UP EACH MORNING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKING-ROOM-FILE ASSIGN TO BOOKROOM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BR-KEY
+               FILE STATUS IS WS-BOOKROOM-STATUS.
+
+           SELECT GUEST-MASTER-FILE ASSIGN TO GUESTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GM-PHONENO
+               FILE STATUS IS WS-GUEST-STATUS.
+
+           SELECT BILLING-EXTRACT-FILE ASSIGN TO BILLEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOKING-ROOM-FILE.
+           COPY "BookingRoomRecord.cbl".
+
+       FD  GUEST-MASTER-FILE.
+           COPY "GuestMasterRecord.cbl".
+
+       FD  BILLING-EXTRACT-FILE.
+           COPY "BillingExtractRecord.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOKROOM-STATUS    PIC X(02).
+       01  WS-GUEST-STATUS       PIC X(02).
+       01  WS-EXTRACT-STATUS     PIC X(02).
+       01  WS-EOF-BOOKROOM       PIC X(01) VALUE 'N'.
+       01  WS-EXTRACT-COUNT      PIC 9(05) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-OPEN-FILES.
+
+           PERFORM 2000-READ-NEXT-BOOKROOM.
+           PERFORM UNTIL WS-EOF-BOOKROOM = 'Y'
+               IF BR-STATUS = 'BOOKED'
+                   PERFORM 3000-WRITE-EXTRACT-ROW
+               END-IF
+               PERFORM 2000-READ-NEXT-BOOKROOM
+           END-PERFORM.
+
+           DISPLAY 'KC03R04 EXTRACTED ' WS-EXTRACT-COUNT ' ROWS'.
+           PERFORM 9000-CLOSE-FILES.
+           GOBACK.
+      *
+       1000-OPEN-FILES.
+           OPEN INPUT BOOKING-ROOM-FILE.
+           OPEN INPUT GUEST-MASTER-FILE.
+           OPEN OUTPUT BILLING-EXTRACT-FILE.
+      *
+       2000-READ-NEXT-BOOKROOM.
+           READ BOOKING-ROOM-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-BOOKROOM
+           END-READ.
+      *
+       3000-WRITE-EXTRACT-ROW.
+           MOVE SPACE TO BILLING-EXTRACT-RECORD.
+           MOVE BR-PHONENO       TO BX-PHONENO.
+           MOVE BR-HOTEL         TO BX-HOTEL.
+           MOVE BR-ROOMNO        TO BX-ROOMNO.
+           MOVE BR-CHECKIN-DATE  TO BX-CHECKIN-DATE.
+           MOVE BR-CHECKOUT-DATE TO BX-CHECKOUT-DATE.
+
+           MOVE BR-PHONENO TO GM-PHONENO.
+           READ GUEST-MASTER-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-GUEST-STATUS = '00'
+               MOVE GM-LASTNAME  TO BX-LASTNAME
+               MOVE GM-FIRSTNAME TO BX-FIRSTNAME
+           END-IF.
+
+           WRITE BILLING-EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
+      *
+       9000-CLOSE-FILES.
+           CLOSE BOOKING-ROOM-FILE.
+           CLOSE GUEST-MASTER-FILE.
+           CLOSE BILLING-EXTRACT-FILE.
