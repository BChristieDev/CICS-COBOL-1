@@ -0,0 +1,18 @@
+       01  ROOM-MASTER-RECORD.
+      * NAME: BRANDON CHRISTIE
+      * CICS FILE 'ROOMMAS' - BASE, PRIME KEY RM-KEY (HOTEL + ROOMNO).
+      * CICS FILE 'ROOMALT' - PATH OVER THE SAME CLUSTER, KEYED BY
+      * RM-ROOMNO ALONE, SO A BOOKING SCREEN THAT ONLY CAPTURES A
+      * ROOM NUMBER (NO HOTEL FIELD) CAN STILL FIND THE ROOM.
+      * PRIME KEY : RM-KEY (HOTEL + ROOMNO)
+           05  RM-KEY.
+               10  RM-HOTEL      PIC X(30).
+               10  RM-ROOMNO     PIC X(08).
+           05  RM-CAPACITY       PIC 9(03).
+           05  RM-STATUS         PIC X(20).
+      *        VALID VALUES: 'AVAILABLE', 'BOOKED', 'OUT OF SERVICE'
+           05  RM-PHONENO        PIC X(07).
+           05  RM-CHECKIN-DATE   PIC 9(08).
+      *        FORMAT CCYYMMDD, ZERO WHEN NOT BOOKED
+           05  RM-CHECKOUT-DATE  PIC 9(08).
+      *        FORMAT CCYYMMDD, ZERO WHEN NOT BOOKED
