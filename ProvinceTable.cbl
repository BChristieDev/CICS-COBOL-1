@@ -0,0 +1,18 @@
+       01  VALID-PROVINCE-TABLE.
+      * NAME: BRANDON CHRISTIE
+      * CANADIAN PROVINCE/TERRITORY CODES ACCEPTED ON INQM46-PROVINCE.
+           05  FILLER PIC X(02) VALUE 'AB'.
+           05  FILLER PIC X(02) VALUE 'BC'.
+           05  FILLER PIC X(02) VALUE 'MB'.
+           05  FILLER PIC X(02) VALUE 'NB'.
+           05  FILLER PIC X(02) VALUE 'NL'.
+           05  FILLER PIC X(02) VALUE 'NS'.
+           05  FILLER PIC X(02) VALUE 'NT'.
+           05  FILLER PIC X(02) VALUE 'NU'.
+           05  FILLER PIC X(02) VALUE 'ON'.
+           05  FILLER PIC X(02) VALUE 'PE'.
+           05  FILLER PIC X(02) VALUE 'QC'.
+           05  FILLER PIC X(02) VALUE 'SK'.
+           05  FILLER PIC X(02) VALUE 'YT'.
+       01  VALID-PROVINCE-TABLE-R REDEFINES VALID-PROVINCE-TABLE.
+           05  VP-ENTRY OCCURS 13 TIMES PIC X(02).
