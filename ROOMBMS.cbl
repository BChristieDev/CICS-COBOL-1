@@ -85,8 +85,26 @@ LASTNAME DFHMDF POS=(8,32),                                            X
 NUMROOMS DFHMDF POS=(10,32),                                           B
                LENGTH=6,                                               B
                COLOR=TURQUOISE,                                        B
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                PICOUT='ZZ,ZZ9'
+         DFHMDF POS=(11,1),                                            B
+               LENGTH=30,                                              B
+               COLOR=GREEN,                                            B
+               ATTRB=(NORM,PROT),                                      B
+               INITIAL='Check-in date (CCYYMMDD) . . :'
+CHECKINDT DFHMDF POS=(11,32),                                          X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT)
+         DFHMDF POS=(12,1),                                            B
+               LENGTH=30,                                              B
+               COLOR=GREEN,                                            B
+               ATTRB=(NORM,PROT),                                      B
+               INITIAL='Check-out date (CCYYMMDD). . :'
+CHECKOUTDT DFHMDF POS=(12,32),                                         X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT)
 **********************************************************************
          DFHMDF POS=(13,1),                                            X
                LENGTH=44,                                              X
