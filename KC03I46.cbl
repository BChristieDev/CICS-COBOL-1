@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03I46.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: ONLINE INQUIRY TRANSACTION BEHIND MAP INQM46.
+      *          CLERK KEYS A PHONE NUMBER, PROGRAM LOOKS UP THE
+      *          GUEST MASTER RECORD AND FILLS IN THE PROTECTED
+      *          NAME/ADDRESS/ROOM-COUNT FIELDS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAPSET             PIC X(08) VALUE 'INQM46'.
+       01  WS-MAPNAME            PIC X(08) VALUE 'INQUIRY'.
+       01  WS-TRANSID            PIC X(04) VALUE 'INQM'.
+       01  WS-RESP               PIC S9(08) COMP.
+       01  WS-MESSAGE-AREA       PIC X(79).
+       01  WS-VALID              PIC X(01).
+       01  WS-FOUND              PIC X(01).
+       01  WS-PROV-SUB           PIC 9(02).
+      *
+           COPY "INQSymbolicMap.cbl".
+           COPY "GuestMasterRecord.cbl".
+           COPY "ProvinceTable.cbl".
+           COPY "BookingCommArea.cbl" REPLACING DFHCOMMAREA BY
+               WS-BOOKING-CA.
+      *    STAGING COPY OF THE INQUIRY COMMAREA, USED ONLY TO BUILD THE
+      *    COLD-START RETURN WHEN EIBCALEN = 0 - AT THAT POINT NO
+      *    COMMAREA HAS BEEN PASSED, SO THE LINKAGE SECTION DFHCOMMAREA
+      *    BELOW MUST NOT BE TOUCHED.
+           COPY "InquiryCommArea.cbl" REPLACING
+               DFHCOMMAREA BY WS-INITIAL-IC-CA
+               IC-DISPLAYED BY WS-I-DISPLAYED
+               IC-PHONENO   BY WS-I-PHONENO.
+      *
+       LINKAGE SECTION.
+           COPY "InquiryCommArea.cbl".
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               ERROR(9999-UNEXPECTED-ERROR)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+      *        NO COMMAREA HAS BEEN PASSED YET - DFHCOMMAREA BELOW IS
+      *        NOT ADDRESSABLE, SO THE OUTBOUND COMMAREA IS BUILT IN
+      *        WS-INITIAL-IC-CA INSTEAD AND RETURNED WITH THAT.
+               PERFORM 1000-SEND-INITIAL-MAP
+               MOVE 'Y' TO WS-I-DISPLAYED
+               MOVE SPACE TO WS-I-PHONENO
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(WS-INITIAL-IC-CA)
+               END-EXEC
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHCLEAR
+                       PERFORM 1000-SEND-INITIAL-MAP
+                   WHEN DFHPF3
+                       PERFORM 2000-RECEIVE-AND-LOOKUP
+                       EXEC CICS RETURN END-EXEC
+                   WHEN DFHPF4
+                       PERFORM 4000-BOOK-THIS-GUEST
+                   WHEN DFHPF12
+                       PERFORM 1000-SEND-INITIAL-MAP
+                   WHEN OTHER
+                       PERFORM 2000-RECEIVE-AND-LOOKUP
+               END-EVALUATE
+
+               MOVE 'Y' TO IC-DISPLAYED
+               MOVE BC-D-PHONENO TO IC-PHONENO
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+           GOBACK.
+      *
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUE TO INQUIRY.
+           MOVE WS-TRANSID TO BC-D-TRANSID.
+           MOVE 'ENTER A GUEST PHONE NUMBER AND PRESS ENTER'
+               TO BC-D-INSTR.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(INQUIRY)
+               ERASE
+           END-EXEC.
+      *
+       2000-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(INQUIRY)
+           END-EXEC.
+
+           MOVE SPACE TO WS-MESSAGE-AREA.
+           IF BC-D-PHONENO NOT = SPACE AND BC-D-PHONENO NOT = LOW-VALUE
+               PERFORM 2100-READ-GUEST-MASTER
+           ELSE
+               IF (BC-D-LASTNANE = SPACE OR BC-D-LASTNANE = LOW-VALUE)
+                   MOVE 'ENTER A PHONE NUMBER OR A LAST NAME'
+                       TO WS-MESSAGE-AREA
+                   PERFORM 3000-SEND-DATAONLY
+               ELSE
+                   PERFORM 2150-READ-GUEST-BY-NAME
+               END-IF
+           END-IF.
+      *
+       2100-READ-GUEST-MASTER.
+           MOVE BC-D-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+      *                IF THIS SAME PHONE NUMBER WAS ALREADY DISPLAYED
+      *                LAST TASK, TREAT THIS ENTER AS THE CLERK SAVING
+      *                AN EDIT TO THE RECORD JUST SHOWN (E.G. FIXING A
+      *                BOUNCED-MAIL POSTAL CODE) INSTEAD OF RE-FILLING
+      *                THE SCREEN FROM THE UNCHANGED STORED RECORD AND
+      *                THROWING THE EDIT AWAY.
+                   IF IC-DISPLAYED = 'Y' AND IC-PHONENO = BC-D-PHONENO
+                       PERFORM 2250-VALIDATE-AND-UPDATE-GUEST
+                   ELSE
+                       PERFORM 2200-FILL-GUEST-FIELDS
+                       MOVE 'GUEST RECORD FOUND' TO WS-MESSAGE-AREA
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   IF (BC-D-LASTNANE NOT = SPACE AND
+                       BC-D-LASTNANE NOT = LOW-VALUE) AND
+                      (BC-D-ADDRESS  NOT = SPACE AND
+                       BC-D-ADDRESS  NOT = LOW-VALUE)
+                       PERFORM 2300-VALIDATE-AND-SAVE-GUEST
+                   ELSE
+                       MOVE LOW-VALUE TO BC-D-FIRSTNANE BC-D-LASTNANE
+                           BC-D-ADDRESS BC-D-CITY BC-D-PROVINCE
+                           BC-D-POSTALCODE
+                       MOVE ZERO TO BC-D-NUMROOMS
+                       MOVE 'NO GUEST ON FILE - KEY DETAILS AND ENTER'
+                           TO WS-MESSAGE-AREA
+                   END-IF
+               WHEN OTHER
+                   MOVE 'ERROR READING GUEST MASTER FILE'
+                       TO WS-MESSAGE-AREA
+           END-EVALUATE.
+
+           PERFORM 3000-SEND-DATAONLY.
+      *
+       2300-VALIDATE-AND-SAVE-GUEST.
+           MOVE 'Y' TO WS-VALID.
+           PERFORM 2310-VALIDATE-PROVINCE.
+           IF WS-VALID = 'Y'
+               PERFORM 2320-VALIDATE-POSTALCODE
+           END-IF.
+
+           IF WS-VALID = 'Y'
+               MOVE BC-D-PHONENO    TO GM-PHONENO
+               MOVE BC-D-FIRSTNANE  TO GM-FIRSTNAME
+               MOVE BC-D-LASTNANE   TO GM-LASTNAME
+               MOVE BC-D-ADDRESS    TO GM-ADDRESS
+               MOVE BC-D-CITY       TO GM-CITY
+               MOVE BC-D-PROVINCE   TO GM-PROVINCE
+               MOVE BC-D-POSTALCODE TO GM-POSTALCODE
+               MOVE BC-D-NUMROOMS   TO GM-NUMROOMS
+               EXEC CICS WRITE FILE('GUESTMAS')
+                   FROM(GUEST-MASTER-RECORD)
+                   RIDFLD(GM-PHONENO)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'NEW GUEST RECORD SAVED' TO WS-MESSAGE-AREA
+               ELSE
+                   MOVE 'ERROR SAVING GUEST RECORD' TO WS-MESSAGE-AREA
+               END-IF
+           END-IF.
+      *
+       2250-VALIDATE-AND-UPDATE-GUEST.
+           MOVE 'Y' TO WS-VALID.
+           PERFORM 2310-VALIDATE-PROVINCE.
+           IF WS-VALID = 'Y'
+               PERFORM 2320-VALIDATE-POSTALCODE
+           END-IF.
+
+           IF WS-VALID = 'Y'
+               EXEC CICS READ FILE('GUESTMAS')
+                   INTO(GUEST-MASTER-RECORD)
+                   RIDFLD(GM-PHONENO)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE BC-D-FIRSTNANE  TO GM-FIRSTNAME
+               MOVE BC-D-LASTNANE   TO GM-LASTNAME
+               MOVE BC-D-ADDRESS    TO GM-ADDRESS
+               MOVE BC-D-CITY       TO GM-CITY
+               MOVE BC-D-PROVINCE   TO GM-PROVINCE
+               MOVE BC-D-POSTALCODE TO GM-POSTALCODE
+               EXEC CICS REWRITE FILE('GUESTMAS')
+                   FROM(GUEST-MASTER-RECORD)
+               END-EXEC
+               MOVE GM-NUMROOMS TO BC-D-NUMROOMS
+               MOVE 'GUEST RECORD UPDATED' TO WS-MESSAGE-AREA
+           END-IF.
+      *
+       2310-VALIDATE-PROVINCE.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-PROV-SUB FROM 1 BY 1
+                   UNTIL WS-PROV-SUB > 13
+               IF BC-D-PROVINCE = VP-ENTRY(WS-PROV-SUB)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND NOT = 'Y'
+               MOVE 'N' TO WS-VALID
+               MOVE 'INVALID PROVINCE CODE' TO WS-MESSAGE-AREA
+           END-IF.
+      *
+       2320-VALIDATE-POSTALCODE.
+           IF BC-D-POSTALCODE(1:1) IS NOT ALPHABETIC OR
+              BC-D-POSTALCODE(2:1) IS NOT NUMERIC OR
+              BC-D-POSTALCODE(3:1) IS NOT ALPHABETIC OR
+              BC-D-POSTALCODE(4:1) NOT = SPACE OR
+              BC-D-POSTALCODE(5:1) IS NOT NUMERIC OR
+              BC-D-POSTALCODE(6:1) IS NOT ALPHABETIC OR
+              BC-D-POSTALCODE(7:1) IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID
+               MOVE 'INVALID POSTAL CODE - USE FORMAT A1A 1A1' TO
+                   WS-MESSAGE-AREA
+           END-IF.
+      *
+       2150-READ-GUEST-BY-NAME.
+      *        GM-NAME-KEY IS A NON-UNIQUE ALTERNATE KEY (SEE
+      *        GuestMasterRecord.cbl - "DUPLICATES ARE ALLOWED SINCE
+      *        MORE THAN ONE GUEST CAN SHARE A NAME") SO A PLAIN READ
+      *        WOULD SILENTLY HAND BACK WHICHEVER MATCH HAPPENS TO
+      *        COME FIRST AND HIDE ANY OTHERS.  BROWSE INSTEAD SO A
+      *        SECOND MATCH CAN BE DETECTED AND FLAGGED TO THE CLERK.
+           MOVE BC-D-LASTNANE  TO GM-LASTNAME.
+           MOVE BC-D-FIRSTNANE TO GM-FIRSTNAME.
+           MOVE 'N' TO WS-FOUND.
+           EXEC CICS STARTBR FILE('GUESTALT')
+               RIDFLD(GM-NAME-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READNEXT FILE('GUESTALT')
+                   INTO(GUEST-MASTER-RECORD)
+                   RIDFLD(GM-NAME-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) AND
+                  GM-LASTNAME = BC-D-LASTNANE AND
+                  GM-FIRSTNAME = BC-D-FIRSTNANE
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-IF.
+
+           IF WS-FOUND = 'Y'
+               MOVE GM-PHONENO TO BC-D-PHONENO
+               PERFORM 2200-FILL-GUEST-FIELDS
+               PERFORM 2160-CHECK-FOR-MORE-MATCHES
+           ELSE
+               MOVE 'NO GUEST ON FILE WITH THAT NAME'
+                   TO WS-MESSAGE-AREA
+           END-IF.
+
+           EXEC CICS ENDBR FILE('GUESTALT') END-EXEC.
+
+           PERFORM 3000-SEND-DATAONLY.
+      *
+       2160-CHECK-FOR-MORE-MATCHES.
+           EXEC CICS READNEXT FILE('GUESTALT')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-NAME-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL) AND
+              GM-LASTNAME = BC-D-LASTNANE AND
+              GM-FIRSTNAME = BC-D-FIRSTNANE
+               MOVE 'MULTIPLE GUESTS FOUND - NARROW BY PHONE NUMBER'
+                   TO WS-MESSAGE-AREA
+           ELSE
+               MOVE 'GUEST RECORD FOUND' TO WS-MESSAGE-AREA
+           END-IF.
+      *
+       2200-FILL-GUEST-FIELDS.
+           MOVE GM-FIRSTNAME  TO BC-D-FIRSTNANE.
+           MOVE GM-LASTNAME   TO BC-D-LASTNANE.
+           MOVE GM-ADDRESS    TO BC-D-ADDRESS.
+           MOVE GM-CITY       TO BC-D-CITY.
+           MOVE GM-PROVINCE   TO BC-D-PROVINCE.
+           MOVE GM-POSTALCODE TO BC-D-POSTALCODE.
+           MOVE GM-NUMROOMS   TO BC-D-NUMROOMS.
+      *
+       3000-SEND-DATAONLY.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           MOVE WS-TRANSID TO BC-D-TRANSID.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(INQUIRY)
+               DATAONLY
+           END-EXEC.
+      *
+       4000-BOOK-THIS-GUEST.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(INQUIRY)
+           END-EXEC.
+
+           MOVE SPACE TO WS-BOOKING-CA.
+           MOVE WS-TRANSID   TO CA-FROM-TRANS.
+           MOVE BC-D-PHONENO TO CA-PHONENO.
+           IF BC-D-LASTNANE NOT = SPACE AND
+              BC-D-LASTNANE NOT = LOW-VALUE
+               MOVE 'Y'             TO CA-GUEST-FOUND
+               MOVE BC-D-FIRSTNANE  TO CA-FIRSTNAME
+               MOVE BC-D-LASTNANE   TO CA-LASTNAME
+               MOVE BC-D-ADDRESS    TO CA-ADDRESS
+               MOVE BC-D-CITY       TO CA-CITY
+               MOVE BC-D-PROVINCE   TO CA-PROVINCE
+               MOVE BC-D-POSTALCODE TO CA-POSTALCODE
+               MOVE BC-D-NUMROOMS   TO CA-NUMROOMS
+           ELSE
+               MOVE 'N' TO CA-GUEST-FOUND
+           END-IF.
+           MOVE 'N' TO CA-DISPLAYED.
+
+           EXEC CICS XCTL PROGRAM('KC03A46')
+               COMMAREA(WS-BOOKING-CA)
+           END-EXEC.
+      *
+       9999-UNEXPECTED-ERROR.
+           MOVE 'UNEXPECTED CICS ERROR - SEE EIBRESP' TO
+               WS-MESSAGE-AREA.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(INQUIRY)
+               DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
