@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03R01.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: NIGHTLY BATCH JOB - DAILY ARRIVALS REPORT.
+      *          READS THE ROOM MASTER IN KEY (HOTEL + ROOMNO) ORDER,
+      *          PRINTS EVERY BOOKED ROOM WITH ITS GUEST, GROUPED BY
+      *          HOTEL AND SORTED BY ROOM NUMBER WITHIN A HOTEL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-MASTER-FILE ASSIGN TO ROOMMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RM-KEY
+               FILE STATUS IS WS-ROOM-STATUS.
+
+           SELECT GUEST-MASTER-FILE ASSIGN TO GUESTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GM-PHONENO
+               FILE STATUS IS WS-GUEST-STATUS.
+
+           SELECT ARRIVALS-REPORT ASSIGN TO ARRRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOM-MASTER-FILE.
+           COPY "RoomMasterRecord.cbl".
+
+       FD  GUEST-MASTER-FILE.
+           COPY "GuestMasterRecord.cbl".
+
+       FD  ARRIVALS-REPORT.
+       01  ARRIVALS-REPORT-LINE  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROOM-STATUS        PIC X(02).
+       01  WS-GUEST-STATUS       PIC X(02).
+       01  WS-REPORT-STATUS      PIC X(02).
+       01  WS-EOF-ROOM           PIC X(01) VALUE 'N'.
+       01  WS-PREV-HOTEL         PIC X(30) VALUE SPACE.
+       01  WS-LINE-COUNT         PIC 9(05) VALUE ZERO.
+       01  WS-GUEST-NAME         PIC X(51).
+      *
+       01  WS-HEADING-1.
+           05  FILLER            PIC X(30) VALUE
+               'DAILY ARRIVALS REPORT'.
+           05  FILLER            PIC X(50) VALUE SPACE.
+      *
+       01  WS-HOTEL-HEADING.
+           05  FILLER            PIC X(07) VALUE 'HOTEL: '.
+           05  WH-HOTEL          PIC X(30).
+           05  FILLER            PIC X(43) VALUE SPACE.
+      *
+       01  WS-COLUMN-HEADING.
+           05  FILLER            PIC X(08) VALUE 'ROOM NO.'.
+           05  FILLER            PIC X(02) VALUE SPACE.
+      *        WIDE ENOUGH TO HOLD THE FULL GM-FIRSTNAME (X(20)) +
+      *        SPACE + GM-LASTNAME (X(30)) BUILT INTO WS-GUEST-NAME -
+      *        SEE 3100-LOOKUP-GUEST-NAME.
+           05  FILLER            PIC X(51) VALUE 'GUEST NAME'.
+           05  FILLER            PIC X(09) VALUE 'PHONE NO.'.
+           05  FILLER            PIC X(10) VALUE SPACE.
+      *
+       01  WS-DETAIL-LINE.
+           05  WD-ROOMNO         PIC X(08).
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WD-GUEST-NAME     PIC X(51).
+           05  WD-PHONENO        PIC X(07).
+           05  FILLER            PIC X(12) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-OPEN-FILES.
+           MOVE WS-HEADING-1 TO ARRIVALS-REPORT-LINE.
+           WRITE ARRIVALS-REPORT-LINE.
+
+           PERFORM 2000-READ-NEXT-ROOM.
+           PERFORM UNTIL WS-EOF-ROOM = 'Y'
+               IF RM-STATUS = 'BOOKED'
+                   PERFORM 3000-PRINT-ARRIVAL
+               END-IF
+               PERFORM 2000-READ-NEXT-ROOM
+           END-PERFORM.
+
+           PERFORM 9000-CLOSE-FILES.
+           GOBACK.
+      *
+       1000-OPEN-FILES.
+           OPEN INPUT ROOM-MASTER-FILE.
+           OPEN INPUT GUEST-MASTER-FILE.
+           OPEN OUTPUT ARRIVALS-REPORT.
+      *
+       2000-READ-NEXT-ROOM.
+           READ ROOM-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-ROOM
+           END-READ.
+      *
+       3000-PRINT-ARRIVAL.
+           IF RM-HOTEL NOT = WS-PREV-HOTEL
+               MOVE RM-HOTEL TO WH-HOTEL
+               MOVE WS-HOTEL-HEADING TO ARRIVALS-REPORT-LINE
+               WRITE ARRIVALS-REPORT-LINE
+               MOVE WS-COLUMN-HEADING TO ARRIVALS-REPORT-LINE
+               WRITE ARRIVALS-REPORT-LINE
+               MOVE RM-HOTEL TO WS-PREV-HOTEL
+           END-IF.
+
+           PERFORM 3100-LOOKUP-GUEST-NAME.
+
+           MOVE RM-ROOMNO     TO WD-ROOMNO.
+           MOVE WS-GUEST-NAME TO WD-GUEST-NAME.
+           MOVE RM-PHONENO    TO WD-PHONENO.
+           MOVE WS-DETAIL-LINE TO ARRIVALS-REPORT-LINE.
+           WRITE ARRIVALS-REPORT-LINE.
+      *
+       3100-LOOKUP-GUEST-NAME.
+           MOVE SPACE TO WS-GUEST-NAME.
+           MOVE RM-PHONENO TO GM-PHONENO.
+           READ GUEST-MASTER-FILE
+               INVALID KEY
+                   MOVE 'GUEST NOT ON FILE' TO WS-GUEST-NAME
+           END-READ.
+
+           IF WS-GUEST-STATUS = '00'
+               STRING GM-FIRSTNAME DELIMITED BY SPACE
+                   ' ' DELIMITED BY SIZE
+                   GM-LASTNAME DELIMITED BY SPACE
+                   INTO WS-GUEST-NAME
+           END-IF.
+      *
+       9000-CLOSE-FILES.
+           CLOSE ROOM-MASTER-FILE.
+           CLOSE GUEST-MASTER-FILE.
+           CLOSE ARRIVALS-REPORT.
