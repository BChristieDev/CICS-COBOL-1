@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03R03.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: NIGHTLY BATCH JOB - AUTOMATIC CHECKOUT RELEASE.
+      *          WALKS THE ROOM MASTER IN KEY ORDER AND FLIPS ANY ROOM
+      *          STILL MARKED 'BOOKED' BACK TO 'AVAILABLE' ONCE ITS
+      *          RM-CHECKOUT-DATE HAS PASSED, SO A ROOM DOESN'T SIT
+      *          FALSELY OCCUPIED JUST BECAUSE NO CLERK REMEMBERED TO
+      *          CANCEL IT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-MASTER-FILE ASSIGN TO ROOMMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RM-KEY
+               FILE STATUS IS WS-ROOM-STATUS.
+
+           SELECT RELEASE-REPORT ASSIGN TO RELRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOM-MASTER-FILE.
+           COPY "RoomMasterRecord.cbl".
+
+       FD  RELEASE-REPORT.
+       01  RELEASE-REPORT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROOM-STATUS        PIC X(02).
+       01  WS-REPORT-STATUS      PIC X(02).
+       01  WS-EOF-ROOM           PIC X(01) VALUE 'N'.
+       01  WS-TODAY              PIC 9(08).
+       01  WS-RELEASE-COUNT      PIC 9(05) VALUE ZERO.
+      *
+       01  WS-HEADING-1.
+           05  FILLER            PIC X(34) VALUE
+               'AUTOMATIC CHECKOUT RELEASE REPORT'.
+           05  FILLER            PIC X(46) VALUE SPACE.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER            PIC X(10) VALUE 'RELEASED -'.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WD-HOTEL          PIC X(30).
+           05  WD-ROOMNO         PIC X(08).
+           05  FILLER            PIC X(11) VALUE ' CHECKOUT='.
+           05  WD-CHECKOUT       PIC 9(08).
+           05  FILLER            PIC X(12) VALUE SPACE.
+      *
+       01  WS-TOTAL-LINE.
+           05  FILLER            PIC X(20) VALUE
+               'TOTAL ROOMS RELEASED'.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WT-COUNT          PIC ZZ,ZZ9.
+           05  FILLER            PIC X(51) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM 1000-OPEN-FILES.
+           MOVE WS-HEADING-1 TO RELEASE-REPORT-LINE.
+           WRITE RELEASE-REPORT-LINE.
+
+           PERFORM 2000-READ-NEXT-ROOM.
+           PERFORM UNTIL WS-EOF-ROOM = 'Y'
+               IF RM-STATUS = 'BOOKED' AND
+                  RM-CHECKOUT-DATE > ZERO AND
+                  RM-CHECKOUT-DATE < WS-TODAY
+                   PERFORM 3000-RELEASE-ROOM
+               END-IF
+               PERFORM 2000-READ-NEXT-ROOM
+           END-PERFORM.
+
+           MOVE WS-RELEASE-COUNT TO WT-COUNT.
+           MOVE WS-TOTAL-LINE TO RELEASE-REPORT-LINE.
+           WRITE RELEASE-REPORT-LINE.
+
+           PERFORM 9000-CLOSE-FILES.
+           GOBACK.
+      *
+       1000-OPEN-FILES.
+           OPEN I-O ROOM-MASTER-FILE.
+           OPEN OUTPUT RELEASE-REPORT.
+      *
+       2000-READ-NEXT-ROOM.
+           READ ROOM-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-ROOM
+           END-READ.
+      *
+       3000-RELEASE-ROOM.
+           MOVE RM-HOTEL         TO WD-HOTEL.
+           MOVE RM-ROOMNO        TO WD-ROOMNO.
+           MOVE RM-CHECKOUT-DATE TO WD-CHECKOUT.
+           MOVE WS-DETAIL-LINE   TO RELEASE-REPORT-LINE.
+           WRITE RELEASE-REPORT-LINE.
+           ADD 1 TO WS-RELEASE-COUNT.
+
+           MOVE 'AVAILABLE' TO RM-STATUS.
+           MOVE SPACE TO RM-PHONENO.
+           MOVE ZERO  TO RM-CHECKIN-DATE RM-CHECKOUT-DATE.
+           REWRITE ROOM-MASTER-RECORD.
+      *
+       9000-CLOSE-FILES.
+           CLOSE ROOM-MASTER-FILE.
+           CLOSE RELEASE-REPORT.
