@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03A46A.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: OVERFLOW ROOM PAGE BEHIND MAP ADDM46A (TRANSID ADDA).
+      *          REACHED FROM KC03A46 (PF8) WHEN A BOOKING'S NUMROOMS
+      *          IS GREATER THAN THE SIX ROWS ON ADDM46.  EACH CALL OF
+      *          THIS SCREEN HANDLES SIX MORE ROOMS; PF7/PF8 PAGE
+      *          BACKWARD/FORWARD SO A BOOKING OF ANY SIZE CAN BE
+      *          BUILT UP, SIX ROWS AT A TIME.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAPSET             PIC X(08) VALUE 'ADDM46A'.
+       01  WS-MAPNAME            PIC X(08) VALUE 'ADDMAPA'.
+       01  WS-TRANSID            PIC X(04) VALUE 'ADDA'.
+       01  WS-RESP               PIC S9(08) COMP.
+       01  WS-MESSAGE-AREA       PIC X(79).
+       01  WS-SUB                PIC 9(02).
+       01  WS-BASE-SEQ           PIC 9(04).
+       01  WS-THIS-SEQ           PIC 9(04).
+       01  WS-ROOMNO             PIC X(08).
+       01  WS-HAD-ERROR          PIC X(01) VALUE 'N'.
+       01  WS-PAGENO-TEXT        PIC X(20).
+       01  WS-STATUS-BEFORE      PIC X(20).
+       01  WS-AUDIT-ACTION       PIC X(06).
+       01  WS-ROOM-COUNT         PIC 9(05).
+       01  WS-SEQ-PROBE          PIC 9(04).
+       01  WS-PROBE-NOTFND       PIC X(01).
+       01  WS-OLD-ROOMNO         PIC X(08).
+       01  WS-STATUS-AFTER       PIC X(20).
+       01  WS-OLD-STATUS-BEFORE  PIC X(20).
+      *
+           COPY "ADDM46ASymbolicMap.cbl".
+           COPY "RoomMasterRecord.cbl".
+           COPY "BookingRoomRecord.cbl".
+           COPY "AuditLogRecord.cbl".
+           COPY "GuestMasterRecord.cbl".
+      *
+       LINKAGE SECTION.
+           COPY "OverflowCommArea.cbl".
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               ERROR(9999-UNEXPECTED-ERROR)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+      *        NO COMMAREA HAS BEEN PASSED, SO 1000-SEND-INITIAL-MAP
+      *        CANNOT BE USED HERE - IT READS OC-PHONENO/OC-PAGE-NUM
+      *        OUT OF THE LINKAGE SECTION, WHICH ISN'T ADDRESSABLE YET.
+      *        SEND A BARE MAP WITH JUST THE GUARD MESSAGE INSTEAD OF
+      *        BUILDING ONE AND THROWING IT AWAY.
+               MOVE LOW-VALUE TO ADDMAPA
+               MOVE 'KC03A46A MUST BE REACHED FROM THE BOOKING SCREEN'
+                   TO WS-MESSAGE-AREA
+               MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE
+               EXEC CICS SEND MAP(WS-MAPNAME)
+                   MAPSET(WS-MAPSET)
+                   FROM(ADDMAPA)
+                   ERASE
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           ELSE
+               IF OC-DISPLAYED NOT = 'Y'
+                   PERFORM 1000-SEND-INITIAL-MAP
+               ELSE
+                   EVALUATE EIBAID
+                       WHEN DFHCLEAR
+                           PERFORM 1000-SEND-INITIAL-MAP
+                       WHEN DFHPF3
+                           EXEC CICS RETURN END-EXEC
+                       WHEN DFHPF7
+                           PERFORM 1100-PAGE-BACKWARD
+                       WHEN DFHPF8
+                           PERFORM 1200-PAGE-FORWARD
+                       WHEN OTHER
+                           PERFORM 2000-RECEIVE-AND-BOOK
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+           GOBACK.
+      *
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUE TO ADDMAPA.
+           MOVE OC-PHONENO TO BC-D-PHONENO.
+           MOVE 'Y' TO OC-DISPLAYED.
+           COMPUTE WS-BASE-SEQ = 6 + (OC-PAGE-NUM - 1) * 6.
+           MOVE 'PAGE' TO WS-PAGENO-TEXT.
+           MOVE OC-PAGE-NUM TO WS-PAGENO-TEXT(6:3).
+           MOVE WS-PAGENO-TEXT TO BC-D-PAGENO.
+           PERFORM 1050-PRELOAD-EXISTING-ROWS.
+           MOVE 'F3=Exit F7=Bkwd F8=Fwd' TO BC-D-FKEYS.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAPA)
+               ERASE
+           END-EXEC.
+      *
+       1050-PRELOAD-EXISTING-ROWS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               COMPUTE WS-THIS-SEQ = WS-BASE-SEQ + WS-SUB
+               MOVE OC-PHONENO  TO BR-PHONENO
+               MOVE WS-THIS-SEQ TO BR-ROOMSEQ
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE BR-ROOMNO TO BC-D-ROOMNO(WS-SUB)
+                   MOVE BR-HOTEL  TO BC-D-HOTEL(WS-SUB)
+                   MOVE BR-STATUS TO BC-D-STATUS(WS-SUB)
+               END-IF
+           END-PERFORM.
+      *
+       1100-PAGE-BACKWARD.
+           IF OC-PAGE-NUM > 1
+               SUBTRACT 1 FROM OC-PAGE-NUM
+           END-IF.
+           PERFORM 1000-SEND-INITIAL-MAP.
+      *
+       1200-PAGE-FORWARD.
+           ADD 1 TO OC-PAGE-NUM.
+           PERFORM 1000-SEND-INITIAL-MAP.
+      *
+       2000-RECEIVE-AND-BOOK.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(ADDMAPA)
+           END-EXEC.
+
+           MOVE SPACE TO WS-MESSAGE-AREA.
+           MOVE 'N' TO WS-HAD-ERROR.
+           COMPUTE WS-BASE-SEQ = 6 + (OC-PAGE-NUM - 1) * 6.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               PERFORM 2100-PROCESS-ONE-ROOM-ROW
+           END-PERFORM.
+
+           PERFORM 2230-RECOUNT-GUEST-ROOMS.
+
+           IF WS-HAD-ERROR = 'Y'
+               MOVE 'ONE OR MORE ROOMS COULD NOT BE BOOKED'
+                   TO WS-MESSAGE-AREA
+           ELSE
+               MOVE 'ADDITIONAL ROOMS SAVED' TO WS-MESSAGE-AREA
+           END-IF.
+
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAPA)
+               DATAONLY
+           END-EXEC.
+      *
+       2100-PROCESS-ONE-ROOM-ROW.
+           MOVE BC-D-ROOMNO(WS-SUB) TO WS-ROOMNO.
+           COMPUTE WS-THIS-SEQ = WS-BASE-SEQ + WS-SUB.
+
+           IF WS-ROOMNO = SPACE OR WS-ROOMNO = LOW-VALUE
+               MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+               MOVE SPACE TO BC-D-STATUS(WS-SUB)
+           ELSE
+               IF WS-THIS-SEQ > OC-TOTAL-ROOMS
+      *            ROOM POSITION IS BEYOND THE # ROOMS BOOKED THAT
+      *            WAS KEYED ON THE BASE ADDM46 SCREEN.
+                   MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+                   MOVE 'EXCEEDS NUMROOMS' TO BC-D-STATUS(WS-SUB)
+                   MOVE 'Y' TO WS-HAD-ERROR
+               ELSE
+                   MOVE WS-ROOMNO TO RM-ROOMNO
+                   EXEC CICS READ FILE('ROOMALT')
+                       INTO(ROOM-MASTER-RECORD)
+                       RIDFLD(RM-ROOMNO)
+                       RESP(WS-RESP)
+                       UPDATE
+                   END-EXEC
+
+                   EVALUATE WS-RESP
+                       WHEN DFHRESP(NORMAL)
+                           IF RM-STATUS = 'BOOKED' OR
+                              RM-STATUS = 'OUT OF SERVICE'
+                               MOVE RM-HOTEL TO BC-D-HOTEL(WS-SUB)
+                               MOVE RM-STATUS TO BC-D-STATUS(WS-SUB)
+                               MOVE 'Y' TO WS-HAD-ERROR
+                           ELSE
+                               MOVE RM-STATUS TO WS-STATUS-BEFORE
+                               MOVE 'BOOKED' TO RM-STATUS
+                               MOVE OC-PHONENO TO RM-PHONENO
+                               MOVE OC-CHECKINDT TO RM-CHECKIN-DATE
+                               MOVE OC-CHECKOUTDT TO RM-CHECKOUT-DATE
+                               EXEC CICS REWRITE FILE('ROOMALT')
+                                   FROM(ROOM-MASTER-RECORD)
+                               END-EXEC
+                               MOVE RM-HOTEL TO BC-D-HOTEL(WS-SUB)
+                               MOVE 'BOOKED' TO BC-D-STATUS(WS-SUB)
+                               PERFORM 2200-SAVE-BOOKING-ROW
+                           END-IF
+                       WHEN OTHER
+                           MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+                           MOVE 'ROOM NOT ON FILE' TO
+                               BC-D-STATUS(WS-SUB)
+                           MOVE 'Y' TO WS-HAD-ERROR
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+       2200-SAVE-BOOKING-ROW.
+      *        CAPTURE THE NEW ROOM'S STATUS BEFORE 2226-RELEASE-OLD-
+      *        ROOM CAN RUN AND OVERLAY ROOM-MASTER-RECORD WITH THE
+      *        OLD ROOM'S DATA - 2225-WRITE-AUDIT-LOG MUST LOG THIS
+      *        ROW'S OWN AFTER-STATUS, NOT WHATEVER RM-STATUS HAPPENS
+      *        TO HOLD BY THE TIME IT RUNS.
+           MOVE RM-STATUS    TO WS-STATUS-AFTER.
+           MOVE OC-PHONENO   TO BR-PHONENO.
+           MOVE WS-THIS-SEQ  TO BR-ROOMSEQ.
+           MOVE WS-ROOMNO    TO BR-ROOMNO.
+           MOVE RM-HOTEL     TO BR-HOTEL.
+           MOVE RM-STATUS    TO BR-STATUS.
+           MOVE RM-CHECKIN-DATE  TO BR-CHECKIN-DATE.
+           MOVE RM-CHECKOUT-DATE TO BR-CHECKOUT-DATE.
+
+           EXEC CICS WRITE FILE('BOOKROOM')
+               FROM(BOOKING-ROOM-RECORD)
+               RIDFLD(BR-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'ADD' TO WS-AUDIT-ACTION
+           ELSE
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+      *            THIS ROW POSITION WAS ALREADY BOOKED - CAPTURE THE
+      *            ROOM IT USED TO POINT AT BEFORE OVERWRITING BR-*, SO
+      *            A ROOM NUMBER CHANGE CAN RELEASE THE OLD ROOM BACK
+      *            TO AVAILABLE INSTEAD OF STRANDING IT AS PHANTOM-
+      *            BOOKED WITH NO BOOKROOM ROW POINTING AT IT.
+               MOVE BR-ROOMNO    TO WS-OLD-ROOMNO
+               MOVE OC-PHONENO   TO BR-PHONENO
+               MOVE WS-THIS-SEQ  TO BR-ROOMSEQ
+               MOVE WS-ROOMNO    TO BR-ROOMNO
+               MOVE RM-HOTEL     TO BR-HOTEL
+               MOVE RM-STATUS    TO BR-STATUS
+               MOVE RM-CHECKIN-DATE  TO BR-CHECKIN-DATE
+               MOVE RM-CHECKOUT-DATE TO BR-CHECKOUT-DATE
+               EXEC CICS REWRITE FILE('BOOKROOM')
+                   FROM(BOOKING-ROOM-RECORD)
+               END-EXEC
+               IF WS-OLD-ROOMNO NOT = WS-ROOMNO
+                   PERFORM 2226-RELEASE-OLD-ROOM
+               END-IF
+               MOVE 'CHANGE' TO WS-AUDIT-ACTION
+           END-IF.
+
+           PERFORM 2225-WRITE-AUDIT-LOG.
+      *
+       2226-RELEASE-OLD-ROOM.
+           MOVE WS-OLD-ROOMNO TO RM-ROOMNO.
+           EXEC CICS READ FILE('ROOMALT')
+               INTO(ROOM-MASTER-RECORD)
+               RIDFLD(RM-ROOMNO)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE RM-STATUS   TO WS-OLD-STATUS-BEFORE
+               MOVE 'AVAILABLE' TO RM-STATUS
+               MOVE SPACE TO RM-PHONENO
+               MOVE ZERO  TO RM-CHECKIN-DATE RM-CHECKOUT-DATE
+               EXEC CICS REWRITE FILE('ROOMALT')
+                   FROM(ROOM-MASTER-RECORD)
+               END-EXEC
+               PERFORM 2227-WRITE-RELEASE-AUDIT-LOG
+           END-IF.
+      *
+       2227-WRITE-RELEASE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AL-LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AL-LOG-TIME.
+           MOVE EIBOPID              TO AL-CLERK-ID.
+           MOVE EIBTRMID             TO AL-TERMID.
+           MOVE OC-PHONENO           TO AL-PHONENO.
+           MOVE WS-OLD-ROOMNO        TO AL-ROOMNO.
+           MOVE 'CANCEL'             TO AL-ACTION.
+           MOVE WS-OLD-STATUS-BEFORE TO AL-STATUS-BEFORE.
+           MOVE 'AVAILABLE'          TO AL-STATUS-AFTER.
+           EXEC CICS WRITE FILE('AUDITLOG')
+               FROM(AUDIT-LOG-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+       2230-RECOUNT-GUEST-ROOMS.
+      *        GM-NUMROOMS MUST REFLECT HOW MANY ROOMS ARE ACTUALLY
+      *        BOOKED, NOT WHAT WAS KEYED ON THIS PAGE.  BOOKROOM
+      *        ROOMSEQ IS ASSIGNED WITHOUT GAPS STARTING AT 1 (SEE
+      *        BookingRoomRecord.cbl), SO THE FIRST NOTFND MARKS THE
+      *        END OF THIS GUEST'S ROOMS.
+           MOVE ZERO TO WS-ROOM-COUNT.
+           MOVE 1 TO WS-SEQ-PROBE.
+           MOVE 'N' TO WS-PROBE-NOTFND.
+           MOVE OC-PHONENO TO BR-PHONENO.
+           PERFORM UNTIL WS-PROBE-NOTFND = 'Y'
+               MOVE WS-SEQ-PROBE TO BR-ROOMSEQ
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   IF BR-STATUS = 'BOOKED'
+                       ADD 1 TO WS-ROOM-COUNT
+                   END-IF
+                   ADD 1 TO WS-SEQ-PROBE
+               ELSE
+                   MOVE 'Y' TO WS-PROBE-NOTFND
+               END-IF
+           END-PERFORM.
+
+           MOVE OC-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-ROOM-COUNT TO GM-NUMROOMS
+               EXEC CICS REWRITE FILE('GUESTMAS')
+                   FROM(GUEST-MASTER-RECORD)
+               END-EXEC
+           END-IF.
+      *
+       2225-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AL-LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AL-LOG-TIME.
+           MOVE EIBOPID          TO AL-CLERK-ID.
+           MOVE EIBTRMID         TO AL-TERMID.
+           MOVE OC-PHONENO       TO AL-PHONENO.
+           MOVE WS-ROOMNO        TO AL-ROOMNO.
+           MOVE WS-AUDIT-ACTION  TO AL-ACTION.
+           MOVE WS-STATUS-BEFORE TO AL-STATUS-BEFORE.
+           MOVE WS-STATUS-AFTER  TO AL-STATUS-AFTER.
+           EXEC CICS WRITE FILE('AUDITLOG')
+               FROM(AUDIT-LOG-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+       9999-UNEXPECTED-ERROR.
+           MOVE 'UNEXPECTED CICS ERROR - SEE EIBRESP' TO
+               WS-MESSAGE-AREA.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAPA)
+               DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
