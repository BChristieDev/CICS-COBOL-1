@@ -0,0 +1,482 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03A46.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: ONLINE ROOM BOOKING TRANSACTION BEHIND MAP ADDM46.
+      *          CLERK KEYS A GUEST PHONE NUMBER AND UP TO SIX ROOM
+      *          NUMBERS; PROGRAM VALIDATES EACH ROOM AGAINST THE ROOM
+      *          MASTER, MARKS IT BOOKED AND SAVES THE BOOKING.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAPSET             PIC X(08) VALUE 'ADDM46'.
+       01  WS-MAPNAME            PIC X(08) VALUE 'ADDMAP'.
+       01  WS-TRANSID            PIC X(04) VALUE 'ADDM'.
+       01  WS-RESP               PIC S9(08) COMP.
+       01  WS-MESSAGE-AREA       PIC X(79).
+       01  WS-SUB                PIC 9(02).
+       01  WS-ROOMS-BOOKED       PIC 9(05) VALUE ZERO.
+       01  WS-HAD-ERROR          PIC X(01) VALUE 'N'.
+       01  WS-ROOMNO             PIC X(08).
+       01  WS-NUMROOMS-INPUT     PIC 9(05).
+       01  WS-ENTERED-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-STATUS-BEFORE      PIC X(20).
+       01  WS-AUDIT-ACTION       PIC X(06).
+       01  WS-VALID              PIC X(01).
+       01  WS-ROOM-COUNT         PIC 9(05).
+       01  WS-SEQ-PROBE          PIC 9(04).
+       01  WS-PROBE-NOTFND       PIC X(01).
+       01  WS-OLD-ROOMNO         PIC X(08).
+       01  WS-STATUS-AFTER       PIC X(20).
+       01  WS-OLD-STATUS-BEFORE  PIC X(20).
+           COPY "OverflowCommArea.cbl" REPLACING
+               DFHCOMMAREA BY WS-OVERFLOW-CA.
+      *
+      *    STAGING COPY OF THE BOOKING COMMAREA, USED ONLY TO BUILD
+      *    THE COLD-START RETURN WHEN EIBCALEN = 0 - AT THAT POINT NO
+      *    COMMAREA HAS BEEN PASSED, SO THE LINKAGE SECTION DFHCOMMAREA
+      *    BELOW MUST NOT BE TOUCHED.
+           COPY "BookingCommArea.cbl" REPLACING
+               DFHCOMMAREA   BY WS-INITIAL-CA
+               CA-FROM-TRANS BY WS-I-FROM-TRANS
+               CA-GUEST-FOUND BY WS-I-GUEST-FOUND
+               CA-PHONENO    BY WS-I-PHONENO
+               CA-FIRSTNAME  BY WS-I-FIRSTNAME
+               CA-LASTNAME   BY WS-I-LASTNAME
+               CA-ADDRESS    BY WS-I-ADDRESS
+               CA-CITY       BY WS-I-CITY
+               CA-PROVINCE   BY WS-I-PROVINCE
+               CA-POSTALCODE BY WS-I-POSTALCODE
+               CA-NUMROOMS   BY WS-I-NUMROOMS
+               CA-DISPLAYED  BY WS-I-DISPLAYED.
+      *
+           COPY "SymbolicMap.cbl".
+           COPY "GuestMasterRecord.cbl".
+           COPY "RoomMasterRecord.cbl".
+           COPY "BookingRoomRecord.cbl".
+           COPY "AuditLogRecord.cbl".
+      *
+       LINKAGE SECTION.
+           COPY "BookingCommArea.cbl".
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               ERROR(9999-UNEXPECTED-ERROR)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+      *        NO COMMAREA HAS BEEN PASSED YET - DFHCOMMAREA BELOW IS
+      *        NOT ADDRESSABLE, SO THE OUTBOUND COMMAREA IS BUILT IN
+      *        WS-INITIAL-CA INSTEAD AND RETURNED WITH THAT.
+               PERFORM 1000-SEND-INITIAL-MAP
+               MOVE SPACE TO WS-INITIAL-CA
+               MOVE 'Y' TO WS-I-DISPLAYED
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(WS-INITIAL-CA)
+               END-EXEC
+           ELSE
+               IF CA-DISPLAYED NOT = 'Y'
+                   PERFORM 1500-PRELOAD-FROM-INQUIRY
+                   MOVE 'Y' TO CA-DISPLAYED
+               ELSE
+                   EVALUATE EIBAID
+                       WHEN DFHCLEAR
+                           PERFORM 1000-SEND-INITIAL-MAP
+                       WHEN DFHPF3
+                           EXEC CICS RETURN END-EXEC
+                       WHEN DFHPF8
+                           PERFORM 4000-TRANSFER-TO-OVERFLOW
+                       WHEN OTHER
+                           PERFORM 2000-RECEIVE-AND-BOOK
+                   END-EVALUATE
+               END-IF
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+           GOBACK.
+      *
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUE TO ADDMAP.
+           MOVE 'ENTER GUEST PHONE NUMBER AND ROOM NUMBERS' TO
+               BC-D-INSTR.
+           MOVE 'F3=Exit  F8=More Rooms' TO BC-D-FKEYS.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAP)
+               ERASE
+           END-EXEC.
+      *
+       1500-PRELOAD-FROM-INQUIRY.
+           MOVE LOW-VALUE TO ADDMAP.
+           MOVE CA-PHONENO TO BC-D-PHONENO.
+           IF CA-GUEST-FOUND = 'Y'
+               MOVE CA-FIRSTNAME TO BC-D-FIRSTNANE
+               MOVE CA-LASTNAME  TO BC-D-LASTNANE
+           END-IF.
+           MOVE 'GUEST CARRIED FROM INQUIRY - ENTER ROOM NUMBERS' TO
+               BC-D-INSTR.
+           MOVE 'F3=Exit  F8=More Rooms' TO BC-D-FKEYS.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAP)
+               ERASE
+           END-EXEC.
+      *
+       2000-RECEIVE-AND-BOOK.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(ADDMAP)
+           END-EXEC.
+
+           MOVE SPACE TO WS-MESSAGE-AREA.
+           MOVE 'N' TO WS-HAD-ERROR.
+           MOVE ZERO TO WS-ROOMS-BOOKED.
+
+           IF BC-D-PHONENO = SPACE OR BC-D-PHONENO = LOW-VALUE
+               MOVE 'GUEST PHONE NUMBER IS REQUIRED' TO WS-MESSAGE-AREA
+               PERFORM 3000-SEND-DATAONLY
+           ELSE
+               PERFORM 2050-VALIDATE-DATES
+               IF WS-VALID = 'Y'
+                   PERFORM 2100-LOOKUP-GUEST
+               ELSE
+                   PERFORM 3000-SEND-DATAONLY
+               END-IF
+           END-IF.
+      *
+       2050-VALIDATE-DATES.
+           MOVE 'Y' TO WS-VALID.
+           IF BC-D-CHECKINDT NOT NUMERIC OR BC-D-CHECKINDT = ZERO
+               MOVE 'N' TO WS-VALID
+               MOVE 'ENTER A VALID CHECK-IN DATE (CCYYMMDD)'
+                   TO WS-MESSAGE-AREA
+           ELSE
+               IF BC-D-CHECKOUTDT NOT NUMERIC OR BC-D-CHECKOUTDT = ZERO
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'ENTER A VALID CHECK-OUT DATE (CCYYMMDD)'
+                       TO WS-MESSAGE-AREA
+               ELSE
+                   IF BC-D-CHECKOUTDT NOT > BC-D-CHECKINDT
+                       MOVE 'N' TO WS-VALID
+                       MOVE
+                        'CHECK-OUT DATE MUST BE AFTER CHECK-IN DATE'
+                           TO WS-MESSAGE-AREA
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2100-LOOKUP-GUEST.
+           MOVE BC-D-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE GM-FIRSTNAME TO BC-D-FIRSTNANE
+                   MOVE GM-LASTNAME  TO BC-D-LASTNANE
+                   PERFORM 2200-PROCESS-ROOM-ROWS
+               WHEN OTHER
+                   MOVE 'GUEST NOT ON FILE - USE INQUIRY TO ADD FIRST'
+                       TO WS-MESSAGE-AREA
+                   PERFORM 3000-SEND-DATAONLY
+           END-EVALUATE.
+      *
+       2200-PROCESS-ROOM-ROWS.
+           MOVE BC-D-NUMROOMS TO WS-NUMROOMS-INPUT.
+           MOVE ZERO TO WS-ENTERED-COUNT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               IF BC-D-ROOMNO(WS-SUB) NOT = SPACE AND
+                  BC-D-ROOMNO(WS-SUB) NOT = LOW-VALUE
+                   ADD 1 TO WS-ENTERED-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF WS-NUMROOMS-INPUT <= 6
+               IF WS-NUMROOMS-INPUT NOT = WS-ENTERED-COUNT
+                   MOVE '# ROOMS BOOKED DOES NOT MATCH ROOMS ENTERED'
+                       TO WS-MESSAGE-AREA
+                   PERFORM 3000-SEND-DATAONLY
+               ELSE
+                   PERFORM 2230-BOOK-THE-SIX-ROWS
+                   MOVE WS-ROOMS-BOOKED TO BC-D-NUMROOMS
+                   IF WS-HAD-ERROR NOT = 'Y'
+                       MOVE 'BOOKING SAVED' TO WS-MESSAGE-AREA
+                   END-IF
+                   PERFORM 3000-SEND-DATAONLY
+               END-IF
+           ELSE
+      *        GROUP BOOKING OF MORE THAN 6 ROOMS - ALL SIX ROWS ON
+      *        THIS SCREEN MUST BE USED; THE REST ARE ADDED THROUGH
+      *        THE ADDM46A OVERFLOW SCREEN (TRANSID ADDA).
+               IF WS-ENTERED-COUNT NOT = 6
+                   MOVE
+                     'FILL ALL 6 ROWS, THEN USE PF8 FOR MORE ROOMS'
+                       TO WS-MESSAGE-AREA
+                   PERFORM 3000-SEND-DATAONLY
+               ELSE
+                   PERFORM 2230-BOOK-THE-SIX-ROWS
+                   IF WS-HAD-ERROR NOT = 'Y'
+                       MOVE
+                         'BOOKING SAVED - PRESS PF8 FOR MORE ROOMS'
+                           TO WS-MESSAGE-AREA
+                   END-IF
+                   MOVE WS-NUMROOMS-INPUT TO BC-D-NUMROOMS
+                   PERFORM 3000-SEND-DATAONLY
+               END-IF
+           END-IF.
+      *
+       2230-BOOK-THE-SIX-ROWS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               PERFORM 2210-PROCESS-ONE-ROOM-ROW
+           END-PERFORM.
+
+           IF WS-HAD-ERROR = 'Y' AND WS-MESSAGE-AREA = SPACE
+               MOVE 'ONE OR MORE ROOMS COULD NOT BE BOOKED'
+                   TO WS-MESSAGE-AREA
+           END-IF.
+
+           PERFORM 2240-RECOUNT-GUEST-ROOMS.
+      *
+       2240-RECOUNT-GUEST-ROOMS.
+      *        GM-NUMROOMS MUST REFLECT HOW MANY ROOMS ARE ACTUALLY
+      *        BOOKED, NOT WHAT WAS KEYED ON THIS SCREEN.  BOOKROOM
+      *        ROOMSEQ IS ASSIGNED WITHOUT GAPS STARTING AT 1 (SEE
+      *        BookingRoomRecord.cbl), SO THE FIRST NOTFND MARKS THE
+      *        END OF THIS GUEST'S ROOMS.
+           MOVE ZERO TO WS-ROOM-COUNT.
+           MOVE 1 TO WS-SEQ-PROBE.
+           MOVE 'N' TO WS-PROBE-NOTFND.
+           MOVE BC-D-PHONENO TO BR-PHONENO.
+           PERFORM UNTIL WS-PROBE-NOTFND = 'Y'
+               MOVE WS-SEQ-PROBE TO BR-ROOMSEQ
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   IF BR-STATUS = 'BOOKED'
+                       ADD 1 TO WS-ROOM-COUNT
+                   END-IF
+                   ADD 1 TO WS-SEQ-PROBE
+               ELSE
+                   MOVE 'Y' TO WS-PROBE-NOTFND
+               END-IF
+           END-PERFORM.
+
+           MOVE BC-D-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-ROOM-COUNT TO GM-NUMROOMS
+               EXEC CICS REWRITE FILE('GUESTMAS')
+                   FROM(GUEST-MASTER-RECORD)
+               END-EXEC
+           END-IF.
+      *
+       2210-PROCESS-ONE-ROOM-ROW.
+           MOVE BC-D-ROOMNO(WS-SUB) TO WS-ROOMNO.
+
+           IF WS-ROOMNO = SPACE OR WS-ROOMNO = LOW-VALUE
+               MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+               MOVE SPACE TO BC-D-STATUS(WS-SUB)
+           ELSE
+               MOVE WS-ROOMNO TO RM-ROOMNO
+               EXEC CICS READ FILE('ROOMALT')
+                   INTO(ROOM-MASTER-RECORD)
+                   RIDFLD(RM-ROOMNO)
+                   RESP(WS-RESP)
+                   UPDATE
+               END-EXEC
+
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       IF RM-STATUS = 'BOOKED' OR
+                          RM-STATUS = 'OUT OF SERVICE'
+                           MOVE RM-HOTEL TO BC-D-HOTEL(WS-SUB)
+                           MOVE RM-STATUS TO BC-D-STATUS(WS-SUB)
+                           MOVE 'Y' TO WS-HAD-ERROR
+                       ELSE
+                           MOVE RM-STATUS TO WS-STATUS-BEFORE
+                           MOVE 'BOOKED' TO RM-STATUS
+                           MOVE BC-D-PHONENO TO RM-PHONENO
+                           MOVE BC-D-CHECKINDT TO RM-CHECKIN-DATE
+                           MOVE BC-D-CHECKOUTDT TO RM-CHECKOUT-DATE
+                           EXEC CICS REWRITE FILE('ROOMALT')
+                               FROM(ROOM-MASTER-RECORD)
+                           END-EXEC
+                           MOVE RM-HOTEL TO BC-D-HOTEL(WS-SUB)
+                           MOVE 'BOOKED' TO BC-D-STATUS(WS-SUB)
+                           ADD 1 TO WS-ROOMS-BOOKED
+                           PERFORM 2220-SAVE-BOOKING-ROW
+                       END-IF
+                   WHEN OTHER
+                       MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+                       MOVE 'ROOM NOT ON FILE' TO BC-D-STATUS(WS-SUB)
+                       MOVE 'Y' TO WS-HAD-ERROR
+               END-EVALUATE
+           END-IF.
+      *
+       2220-SAVE-BOOKING-ROW.
+      *        CAPTURE THE NEW ROOM'S STATUS BEFORE 2226-RELEASE-OLD-
+      *        ROOM CAN RUN AND OVERLAY ROOM-MASTER-RECORD WITH THE
+      *        OLD ROOM'S DATA - 2225-WRITE-AUDIT-LOG MUST LOG THIS
+      *        ROW'S OWN AFTER-STATUS, NOT WHATEVER RM-STATUS HAPPENS
+      *        TO HOLD BY THE TIME IT RUNS.
+           MOVE RM-STATUS    TO WS-STATUS-AFTER.
+           MOVE BC-D-PHONENO TO BR-PHONENO.
+           MOVE WS-SUB       TO BR-ROOMSEQ.
+           MOVE WS-ROOMNO    TO BR-ROOMNO.
+           MOVE RM-HOTEL     TO BR-HOTEL.
+           MOVE RM-STATUS    TO BR-STATUS.
+           MOVE RM-CHECKIN-DATE  TO BR-CHECKIN-DATE.
+           MOVE RM-CHECKOUT-DATE TO BR-CHECKOUT-DATE.
+
+           EXEC CICS WRITE FILE('BOOKROOM')
+               FROM(BOOKING-ROOM-RECORD)
+               RIDFLD(BR-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'ADD' TO WS-AUDIT-ACTION
+           ELSE
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+      *            THIS ROW POSITION WAS ALREADY BOOKED - CAPTURE THE
+      *            ROOM IT USED TO POINT AT BEFORE OVERWRITING BR-*, SO
+      *            A ROOM NUMBER CHANGE CAN RELEASE THE OLD ROOM BACK
+      *            TO AVAILABLE INSTEAD OF STRANDING IT AS PHANTOM-
+      *            BOOKED WITH NO BOOKROOM ROW POINTING AT IT.
+               MOVE BR-ROOMNO    TO WS-OLD-ROOMNO
+               MOVE BC-D-PHONENO TO BR-PHONENO
+               MOVE WS-SUB       TO BR-ROOMSEQ
+               MOVE WS-ROOMNO    TO BR-ROOMNO
+               MOVE RM-HOTEL     TO BR-HOTEL
+               MOVE RM-STATUS    TO BR-STATUS
+               MOVE RM-CHECKIN-DATE  TO BR-CHECKIN-DATE
+               MOVE RM-CHECKOUT-DATE TO BR-CHECKOUT-DATE
+               EXEC CICS REWRITE FILE('BOOKROOM')
+                   FROM(BOOKING-ROOM-RECORD)
+               END-EXEC
+               IF WS-OLD-ROOMNO NOT = WS-ROOMNO
+                   PERFORM 2226-RELEASE-OLD-ROOM
+               END-IF
+               MOVE 'CHANGE' TO WS-AUDIT-ACTION
+           END-IF.
+
+           PERFORM 2225-WRITE-AUDIT-LOG.
+      *
+       2226-RELEASE-OLD-ROOM.
+           MOVE WS-OLD-ROOMNO TO RM-ROOMNO.
+           EXEC CICS READ FILE('ROOMALT')
+               INTO(ROOM-MASTER-RECORD)
+               RIDFLD(RM-ROOMNO)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE RM-STATUS   TO WS-OLD-STATUS-BEFORE
+               MOVE 'AVAILABLE' TO RM-STATUS
+               MOVE SPACE TO RM-PHONENO
+               MOVE ZERO  TO RM-CHECKIN-DATE RM-CHECKOUT-DATE
+               EXEC CICS REWRITE FILE('ROOMALT')
+                   FROM(ROOM-MASTER-RECORD)
+               END-EXEC
+               PERFORM 2227-WRITE-RELEASE-AUDIT-LOG
+           END-IF.
+      *
+       2227-WRITE-RELEASE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AL-LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AL-LOG-TIME.
+           MOVE EIBOPID              TO AL-CLERK-ID.
+           MOVE EIBTRMID             TO AL-TERMID.
+           MOVE BC-D-PHONENO         TO AL-PHONENO.
+           MOVE WS-OLD-ROOMNO        TO AL-ROOMNO.
+           MOVE 'CANCEL'             TO AL-ACTION.
+           MOVE WS-OLD-STATUS-BEFORE TO AL-STATUS-BEFORE.
+           MOVE 'AVAILABLE'          TO AL-STATUS-AFTER.
+           EXEC CICS WRITE FILE('AUDITLOG')
+               FROM(AUDIT-LOG-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+       2225-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AL-LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AL-LOG-TIME.
+           MOVE EIBOPID          TO AL-CLERK-ID.
+           MOVE EIBTRMID         TO AL-TERMID.
+           MOVE BC-D-PHONENO     TO AL-PHONENO.
+           MOVE WS-ROOMNO        TO AL-ROOMNO.
+           MOVE WS-AUDIT-ACTION  TO AL-ACTION.
+           MOVE WS-STATUS-BEFORE TO AL-STATUS-BEFORE.
+           MOVE WS-STATUS-AFTER  TO AL-STATUS-AFTER.
+           EXEC CICS WRITE FILE('AUDITLOG')
+               FROM(AUDIT-LOG-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+       4000-TRANSFER-TO-OVERFLOW.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(ADDMAP)
+           END-EXEC.
+
+           IF BC-D-PHONENO = SPACE OR BC-D-PHONENO = LOW-VALUE
+               MOVE 'ENTER A PHONE NUMBER BEFORE PAGING ROOMS'
+                   TO WS-MESSAGE-AREA
+               PERFORM 3000-SEND-DATAONLY
+           ELSE
+      *        PF8 CAN BE PRESSED BEFORE ENTER EVER RUNS
+      *        2050-VALIDATE-DATES, SO THE DATES MUST BE CHECKED HERE
+      *        TOO BEFORE THEY REACH ROOMALT/BOOKROOM ON THE OVERFLOW
+      *        SCREEN.
+               PERFORM 2050-VALIDATE-DATES
+               IF WS-VALID = 'Y'
+                   MOVE BC-D-PHONENO   TO OC-PHONENO
+                   MOVE BC-D-NUMROOMS  TO OC-TOTAL-ROOMS
+                   MOVE BC-D-CHECKINDT  TO OC-CHECKINDT
+                   MOVE BC-D-CHECKOUTDT TO OC-CHECKOUTDT
+                   MOVE 1              TO OC-PAGE-NUM
+                   EXEC CICS XCTL PROGRAM('KC03A46A')
+                       COMMAREA(WS-OVERFLOW-CA)
+                   END-EXEC
+               ELSE
+                   PERFORM 3000-SEND-DATAONLY
+               END-IF
+           END-IF.
+      *
+       3000-SEND-DATAONLY.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAP)
+               DATAONLY
+           END-EXEC.
+      *
+       9999-UNEXPECTED-ERROR.
+           MOVE 'UNEXPECTED CICS ERROR - SEE EIBRESP' TO
+               WS-MESSAGE-AREA.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ADDMAP)
+               DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
