@@ -0,0 +1,12 @@
+       01  DFHCOMMAREA.
+      * NAME: BRANDON CHRISTIE
+      * KC03I46'S OWN CONVERSATION-CONTINUATION COMMAREA. CARRIES NO
+      * DATA FORWARD BY ITSELF - ITS ONLY JOB IS TO GIVE EIBCALEN A
+      * NONZERO VALUE ON RETURN SO THE NEXT TASK IN THIS CONVERSATION
+      * REACHES THE EVALUATE EIBAID LOGIC INSTEAD OF RE-SENDING A
+      * BLANK INITIAL MAP.
+           05  IC-DISPLAYED      PIC X(01).
+      * REMEMBERS WHICH PHONE NUMBER WAS LAST DISPLAYED SO THE NEXT
+      * ENTER FOR THE SAME NUMBER IS TREATED AS THE CLERK SUBMITTING
+      * AN EDIT TO THAT ALREADY-DISPLAYED RECORD, NOT A FRESH LOOKUP.
+           05  IC-PHONENO        PIC X(07).
