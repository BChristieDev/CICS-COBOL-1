@@ -0,0 +1,13 @@
+       01  DFHCOMMAREA.
+      * NAME: BRANDON CHRISTIE
+      * PASSED FROM KC03A46 TO KC03A46A (TRANSID ADDA) WHEN A GROUP
+      * BOOKING NEEDS MORE THAN THE SIX ROOMNO ROWS ON ADDM46.
+           05  OC-PHONENO        PIC X(07).
+           05  OC-PAGE-NUM       PIC 9(03).
+           05  OC-TOTAL-ROOMS    PIC 9(05).
+           05  OC-CHECKINDT      PIC X(08).
+           05  OC-CHECKOUTDT     PIC X(08).
+           05  OC-DISPLAYED      PIC X(01).
+      *        'Y' ONCE ADDM46A HAS BEEN SENT AT LEAST ONCE THIS
+      *        CONVERSATION, SO THE NEXT TASK KNOWS TO RECEIVE MAP
+      *        INSTEAD OF SENDING A FRESH ONE.
