@@ -0,0 +1,18 @@
+       01  GUEST-MASTER-RECORD.
+      * NAME: BRANDON CHRISTIE
+      * CICS FILE 'GUESTMAS' - BASE, PRIME KEY GM-PHONENO.
+      * CICS FILE 'GUESTALT' - PATH OVER THE SAME CLUSTER, KEYED BY
+      * GM-NAME-KEY, SO A CALLER WHO ONLY HAS A LAST/FIRST NAME CAN
+      * STILL BE FOUND (SEE KC03I46).  DUPLICATES ARE ALLOWED SINCE
+      * MORE THAN ONE GUEST CAN SHARE A NAME.
+      * PRIME KEY  : GM-PHONENO
+      * ALT KEY    : GM-NAME-KEY (LASTNAME + FIRSTNAME), non-unique
+           05  GM-PHONENO        PIC X(07).
+           05  GM-NAME-KEY.
+               10  GM-LASTNAME   PIC X(30).
+               10  GM-FIRSTNAME  PIC X(20).
+           05  GM-ADDRESS        PIC X(30).
+           05  GM-CITY           PIC X(20).
+           05  GM-PROVINCE       PIC X(02).
+           05  GM-POSTALCODE     PIC X(10).
+           05  GM-NUMROOMS       PIC 9(05).
