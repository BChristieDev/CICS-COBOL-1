@@ -0,0 +1,16 @@
+       01  DFHCOMMAREA.
+      * NAME: BRANDON CHRISTIE
+      * CARRIED ACROSS TASKS OF THE SAME CANM46 CANCEL/MODIFY
+      * CONVERSATION SO THE PHONE NUMBER AND LOADED BOOKING SURVIVE
+      * FROM THE LOOKUP TASK TO THE PF5 CANCEL-MARKED-ROOMS TASK.
+           05  CN-PHONENO        PIC X(07).
+           05  CN-PAGE-NUM       PIC 9(03).
+      *        WHICH SET OF SIX BOOKROOM ROWS (ROOMSEQ (PAGE-1)*6+1
+      *        THRU (PAGE-1)*6+6) IS CURRENTLY ON SCREEN - A BOOKING
+      *        OF MORE THAN SIX ROOMS IS PAGED THROUGH WITH PF7/PF8,
+      *        THE SAME WAY ADDM46A PAGES THROUGH THE OVERFLOW ROOMS
+      *        AT BOOKING TIME.
+           05  CN-DISPLAYED      PIC X(01).
+      *        'Y' ONCE THE BOOKING HAS BEEN LOADED AND SENT, SO THE
+      *        NEXT TASK KNOWS PF5 MEANS "CANCEL WHAT'S MARKED" AND
+      *        NOT "LOAD A BOOKING".
