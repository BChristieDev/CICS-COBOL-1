@@ -0,0 +1,76 @@
+       01  INQUIRY.
+      * NAME: BRANDON CHRISTIE
+           05  FILLER            PIC X(12).
+      *
+           05  BC-L-TRANSID      PIC S9(04) COMP.
+           05  BC-A-TRANSID      PIC X(01).
+           05  BC-C-TRANSID      PIC X(01).
+           05  BC-H-TRANSID      PIC X(01).
+           05  BC-D-TRANSID      PIC X(04).
+      *
+           05  BC-L-INSTR        PIC S9(04) COMP.
+           05  BC-A-INSTR        PIC X(01).
+           05  BC-C-INSTR        PIC X(01).
+           05  BC-H-INSTR        PIC X(01).
+           05  BC-D-INSTR        PIC X(79).
+      *
+           05  BC-L-PHONENO      PIC S9(04) COMP.
+           05  BC-A-PHONENO      PIC X(01).
+           05  BC-C-PHONENO      PIC X(01).
+           05  BC-H-PHONENO      PIC X(01).
+           05  BC-D-PHONENO      PIC X(07).
+      *
+           05  BC-L-FIRSTNAME    PIC S9(04) COMP.
+           05  BC-A-FIRSTNAME    PIC X(01).
+           05  BC-C-FIRSTNAME    PIC X(01).
+           05  BC-H-FIRSTNAME    PIC X(01).
+           05  BC-D-FIRSTNANE    PIC X(20).
+      *
+           05  BC-L-LASTNAME     PIC S9(04) COMP.
+           05  BC-A-LASTNAME     PIC X(01).
+           05  BC-C-LASTNAME     PIC X(01).
+           05  BC-H-LASTNAME     PIC X(01).
+           05  BC-D-LASTNANE     PIC X(30).
+      *
+           05  BC-L-ADDRESS      PIC S9(04) COMP.
+           05  BC-A-ADDRESS      PIC X(01).
+           05  BC-C-ADDRESS      PIC X(01).
+           05  BC-H-ADDRESS      PIC X(01).
+           05  BC-D-ADDRESS      PIC X(30).
+      *
+           05  BC-L-CITY         PIC S9(04) COMP.
+           05  BC-A-CITY         PIC X(01).
+           05  BC-C-CITY         PIC X(01).
+           05  BC-H-CITY         PIC X(01).
+           05  BC-D-CITY         PIC X(20).
+      *
+           05  BC-L-PROVINCE     PIC S9(04) COMP.
+           05  BC-A-PROVINCE     PIC X(01).
+           05  BC-C-PROVINCE     PIC X(01).
+           05  BC-H-PROVINCE     PIC X(01).
+           05  BC-D-PROVINCE     PIC X(02).
+      *
+           05  BC-L-POSTALCODE   PIC S9(04) COMP.
+           05  BC-A-POSTALCODE   PIC X(01).
+           05  BC-C-POSTALCODE   PIC X(01).
+           05  BC-H-POSTALCODE   PIC X(01).
+           05  BC-D-POSTALCODE   PIC X(10).
+      *
+           05  BC-L-NUMROOMS     PIC S9(04) COMP.
+           05  BC-A-NUMROOMS     PIC X(01).
+           05  BC-C-NUMROOMS     PIC X(01).
+           05  BC-H-NUMROOMS     PIC X(01).
+           05  BC-D-NUMROOMS     PIC ZZ,ZZ9.
+      *
+           05  BC-L-MESSAGE      PIC S9(04) COMP.
+           05  BC-A-MESSAGE      PIC X(01).
+           05  BC-C-MESSAGE      PIC X(01).
+           05  BC-H-MESSAGE      PIC X(01).
+           05  BC-D-MESSAGE      PIC X(79).
+      *
+           05  BC-L-DUMMY        PIC S9(04) COMP.
+           05  BC-A-DUMMY        PIC X(01).
+           05  BC-C-DUMMY        PIC X(01).
+           05  BC-H-DUMMY        PIC X(01).
+           05  BC-D-DUMMY        PIC X(01).
+      *
