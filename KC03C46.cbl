@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03C46.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: CANCEL/MODIFY TRANSACTION BEHIND MAP CANM46.
+      *          CLERK KEYS A GUEST PHONE NUMBER TO LOAD THE BOOKING'S
+      *          ROOM ROWS SIX AT A TIME (PF7/PF8 PAGE THROUGH ANY
+      *          NUMBER OF ROOMS, THE SAME WAY ADDM46A PAGES THROUGH
+      *          OVERFLOW ROOMS AT BOOKING TIME), MARKS ONE OR MORE
+      *          ROOMS WITH 'Y' IN THE CANCEL COLUMN, THEN PRESSES PF5
+      *          TO CANCEL THEM - FLIPPING THE ROOM MASTER BACK TO
+      *          AVAILABLE AND RETIRING THE BOOKROOM ROW.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAPSET             PIC X(08) VALUE 'CANM46'.
+       01  WS-MAPNAME            PIC X(08) VALUE 'CANMAP'.
+       01  WS-TRANSID            PIC X(04) VALUE 'CANM'.
+       01  WS-RESP               PIC S9(08) COMP.
+       01  WS-MESSAGE-AREA       PIC X(79).
+       01  WS-SUB                PIC 9(02).
+       01  WS-BASE-SEQ           PIC 9(04).
+       01  WS-THIS-SEQ           PIC 9(04).
+       01  WS-PAGENO-TEXT        PIC X(20).
+       01  WS-ANY-CANCELLED      PIC X(01) VALUE 'N'.
+       01  WS-ROOM-COUNT         PIC 9(05).
+       01  WS-SEQ-PROBE          PIC 9(04).
+       01  WS-PROBE-NOTFND       PIC X(01).
+      *
+      *    STAGING COPY OF THE CANCEL COMMAREA, USED ONLY TO BUILD THE
+      *    COLD-START RETURN WHEN EIBCALEN = 0 - AT THAT POINT NO
+      *    COMMAREA HAS BEEN PASSED, SO THE LINKAGE SECTION DFHCOMMAREA
+      *    BELOW MUST NOT BE TOUCHED.
+           COPY "CanCommArea.cbl" REPLACING
+               DFHCOMMAREA BY WS-INITIAL-CA
+               CN-PHONENO  BY WS-I-PHONENO
+               CN-PAGE-NUM BY WS-I-PAGE-NUM
+               CN-DISPLAYED BY WS-I-DISPLAYED.
+      *
+           COPY "CANM46SymbolicMap.cbl".
+           COPY "GuestMasterRecord.cbl".
+           COPY "RoomMasterRecord.cbl".
+           COPY "BookingRoomRecord.cbl".
+           COPY "AuditLogRecord.cbl".
+      *
+       LINKAGE SECTION.
+           COPY "CanCommArea.cbl".
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               ERROR(9999-UNEXPECTED-ERROR)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+      *        NO COMMAREA HAS BEEN PASSED YET - DFHCOMMAREA BELOW IS
+      *        NOT ADDRESSABLE, SO THE OUTBOUND COMMAREA IS BUILT IN
+      *        WS-INITIAL-CA INSTEAD AND RETURNED WITH THAT.
+               PERFORM 1000-SEND-INITIAL-MAP
+               MOVE SPACE TO WS-INITIAL-CA
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(WS-INITIAL-CA)
+               END-EXEC
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHCLEAR
+                       MOVE SPACE TO DFHCOMMAREA
+                       PERFORM 1000-SEND-INITIAL-MAP
+                   WHEN DFHPF3
+                       EXEC CICS RETURN END-EXEC
+                   WHEN DFHPF5
+                       PERFORM 2500-CANCEL-MARKED-ROOMS
+                   WHEN DFHPF7
+                       PERFORM 1100-PAGE-BACKWARD
+                   WHEN DFHPF8
+                       PERFORM 1200-PAGE-FORWARD
+                   WHEN OTHER
+                       PERFORM 2000-RECEIVE-AND-LOAD
+               END-EVALUATE
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+           GOBACK.
+      *
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUE TO CANMAP.
+           MOVE 'ENTER GUEST PHONE NUMBER TO LOAD THE BOOKING' TO
+               BC-D-INSTR.
+           MOVE 'F3=Exit  F5=Cancel Marked Rooms' TO BC-D-FKEYS.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(CANMAP)
+               ERASE
+           END-EXEC.
+      *
+       1100-PAGE-BACKWARD.
+           IF CN-DISPLAYED NOT = 'Y'
+               MOVE 'LOAD A BOOKING BEFORE PAGING' TO WS-MESSAGE-AREA
+               PERFORM 3000-SEND-DATAONLY
+           ELSE
+               IF CN-PAGE-NUM > 1
+                   SUBTRACT 1 FROM CN-PAGE-NUM
+               END-IF
+               MOVE SPACE TO WS-MESSAGE-AREA
+               PERFORM 1600-SHOW-BOOKING-PAGE
+           END-IF.
+      *
+       1200-PAGE-FORWARD.
+           IF CN-DISPLAYED NOT = 'Y'
+               MOVE 'LOAD A BOOKING BEFORE PAGING' TO WS-MESSAGE-AREA
+               PERFORM 3000-SEND-DATAONLY
+           ELSE
+               ADD 1 TO CN-PAGE-NUM
+               MOVE SPACE TO WS-MESSAGE-AREA
+               PERFORM 1600-SHOW-BOOKING-PAGE
+           END-IF.
+      *
+       1600-SHOW-BOOKING-PAGE.
+           MOVE LOW-VALUE TO CANMAP.
+           MOVE CN-PHONENO TO BC-D-PHONENO.
+           MOVE CN-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE GM-FIRSTNAME TO BC-D-FIRSTNANE
+               MOVE GM-LASTNAME  TO BC-D-LASTNANE
+           END-IF.
+           PERFORM 2150-LOAD-BOOKING-ROWS.
+           PERFORM 2160-SHOW-PAGE-NUM.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           MOVE 'F3=Exit F5=Cancel F7=Bkwd F8=Fwd' TO BC-D-FKEYS.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(CANMAP)
+               ERASE
+           END-EXEC.
+      *
+       2000-RECEIVE-AND-LOAD.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(CANMAP)
+           END-EXEC.
+
+           MOVE SPACE TO WS-MESSAGE-AREA.
+
+           IF BC-D-PHONENO = SPACE OR BC-D-PHONENO = LOW-VALUE
+               MOVE 'GUEST PHONE NUMBER IS REQUIRED' TO WS-MESSAGE-AREA
+               PERFORM 3000-SEND-DATAONLY
+           ELSE
+               PERFORM 2100-LOOKUP-GUEST
+           END-IF.
+      *
+       2100-LOOKUP-GUEST.
+           MOVE BC-D-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE BC-D-PHONENO TO CN-PHONENO
+                   MOVE 1 TO CN-PAGE-NUM
+                   MOVE 'Y' TO CN-DISPLAYED
+                   MOVE 'MARK ROOMS TO CANCEL, THEN PRESS PF5'
+                       TO WS-MESSAGE-AREA
+                   PERFORM 1600-SHOW-BOOKING-PAGE
+               WHEN OTHER
+                   MOVE 'GUEST NOT ON FILE' TO WS-MESSAGE-AREA
+                   PERFORM 3000-SEND-DATAONLY
+           END-EVALUATE.
+      *
+       2150-LOAD-BOOKING-ROWS.
+           COMPUTE WS-BASE-SEQ = (CN-PAGE-NUM - 1) * 6.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               MOVE SPACE TO BC-D-CANCEL(WS-SUB)
+               COMPUTE WS-THIS-SEQ = WS-BASE-SEQ + WS-SUB
+               MOVE CN-PHONENO   TO BR-PHONENO
+               MOVE WS-THIS-SEQ  TO BR-ROOMSEQ
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) AND BR-STATUS = 'BOOKED'
+                   MOVE BR-ROOMNO TO BC-D-ROOMNO(WS-SUB)
+                   MOVE BR-HOTEL  TO BC-D-HOTEL(WS-SUB)
+                   MOVE BR-STATUS TO BC-D-STATUS(WS-SUB)
+               ELSE
+                   MOVE SPACE TO BC-D-ROOMNO(WS-SUB)
+                   MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+                   MOVE SPACE TO BC-D-STATUS(WS-SUB)
+               END-IF
+           END-PERFORM.
+      *
+       2160-SHOW-PAGE-NUM.
+           MOVE 'PAGE' TO WS-PAGENO-TEXT.
+           MOVE CN-PAGE-NUM TO WS-PAGENO-TEXT(6:3).
+           MOVE WS-PAGENO-TEXT TO BC-D-PAGENO.
+      *
+       2500-CANCEL-MARKED-ROOMS.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(CANMAP)
+           END-EXEC.
+
+           MOVE SPACE TO WS-MESSAGE-AREA.
+           MOVE 'N' TO WS-ANY-CANCELLED.
+           COMPUTE WS-BASE-SEQ = (CN-PAGE-NUM - 1) * 6.
+
+           IF CN-DISPLAYED NOT = 'Y'
+               MOVE 'LOAD A BOOKING BEFORE CANCELLING ROOMS'
+                   TO WS-MESSAGE-AREA
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+                   IF BC-D-CANCEL(WS-SUB) = 'Y' OR
+                      BC-D-CANCEL(WS-SUB) = 'y'
+                       PERFORM 2600-CANCEL-ONE-ROOM
+                   END-IF
+               END-PERFORM
+               IF WS-ANY-CANCELLED = 'Y'
+                   PERFORM 2650-RECOUNT-GUEST-ROOMS
+                   MOVE 'MARKED ROOMS CANCELLED' TO WS-MESSAGE-AREA
+               ELSE
+                   MOVE 'NO ROOMS WERE MARKED FOR CANCELLATION'
+                       TO WS-MESSAGE-AREA
+               END-IF
+           END-IF.
+
+           PERFORM 3000-SEND-DATAONLY.
+      *
+       2600-CANCEL-ONE-ROOM.
+      *        ROOMNO1-6 ON CANM46 ARE PROTECTED/ASKIP FIELDS (SEE
+      *        CANBMS.cbl), SO THEY NEVER HAVE THEIR MDT SET AND
+      *        EXEC CICS RECEIVE MAP NEVER TRANSMITS BC-D-ROOMNO -
+      *        THE ACTUAL ROOM NUMBER MUST COME FROM BOOKROOM ITSELF,
+      *        THE SAME WAY 2150-LOAD-BOOKING-ROWS DERIVES IT.
+           COMPUTE WS-THIS-SEQ = WS-BASE-SEQ + WS-SUB.
+           MOVE CN-PHONENO   TO BR-PHONENO.
+           MOVE WS-THIS-SEQ  TO BR-ROOMSEQ.
+           EXEC CICS READ FILE('BOOKROOM')
+               INTO(BOOKING-ROOM-RECORD)
+               RIDFLD(BR-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) AND BR-STATUS = 'BOOKED'
+               MOVE BR-ROOMNO TO RM-ROOMNO
+               EXEC CICS READ FILE('ROOMALT')
+                   INTO(ROOM-MASTER-RECORD)
+                   RIDFLD(RM-ROOMNO)
+                   RESP(WS-RESP)
+                   UPDATE
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM 2700-WRITE-AUDIT-LOG
+                   MOVE 'AVAILABLE' TO RM-STATUS
+                   MOVE SPACE TO RM-PHONENO
+                   MOVE ZERO  TO RM-CHECKIN-DATE RM-CHECKOUT-DATE
+                   EXEC CICS REWRITE FILE('ROOMALT')
+                       FROM(ROOM-MASTER-RECORD)
+                   END-EXEC
+
+                   MOVE 'CANCELLED' TO BR-STATUS
+                   EXEC CICS REWRITE FILE('BOOKROOM')
+                       FROM(BOOKING-ROOM-RECORD)
+                   END-EXEC
+
+                   MOVE SPACE TO BC-D-ROOMNO(WS-SUB)
+                   MOVE SPACE TO BC-D-HOTEL(WS-SUB)
+                   MOVE 'CANCELLED' TO BC-D-STATUS(WS-SUB)
+                   MOVE SPACE TO BC-D-CANCEL(WS-SUB)
+                   MOVE 'Y' TO WS-ANY-CANCELLED
+               END-IF
+           END-IF.
+      *
+       2650-RECOUNT-GUEST-ROOMS.
+      *        GM-NUMROOMS MUST REFLECT HOW MANY ROOMS ARE ACTUALLY
+      *        BOOKED AFTER A CANCELLATION.  BOOKROOM ROOMSEQ IS
+      *        ASSIGNED WITHOUT GAPS STARTING AT 1 (SEE
+      *        BookingRoomRecord.cbl), SO THE FIRST NOTFND MARKS THE
+      *        END OF THIS GUEST'S ROOMS.
+           MOVE ZERO TO WS-ROOM-COUNT.
+           MOVE 1 TO WS-SEQ-PROBE.
+           MOVE 'N' TO WS-PROBE-NOTFND.
+           MOVE CN-PHONENO TO BR-PHONENO.
+           PERFORM UNTIL WS-PROBE-NOTFND = 'Y'
+               MOVE WS-SEQ-PROBE TO BR-ROOMSEQ
+               EXEC CICS READ FILE('BOOKROOM')
+                   INTO(BOOKING-ROOM-RECORD)
+                   RIDFLD(BR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   IF BR-STATUS = 'BOOKED'
+                       ADD 1 TO WS-ROOM-COUNT
+                   END-IF
+                   ADD 1 TO WS-SEQ-PROBE
+               ELSE
+                   MOVE 'Y' TO WS-PROBE-NOTFND
+               END-IF
+           END-PERFORM.
+
+           MOVE CN-PHONENO TO GM-PHONENO.
+           EXEC CICS READ FILE('GUESTMAS')
+               INTO(GUEST-MASTER-RECORD)
+               RIDFLD(GM-PHONENO)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-ROOM-COUNT TO GM-NUMROOMS
+               EXEC CICS REWRITE FILE('GUESTMAS')
+                   FROM(GUEST-MASTER-RECORD)
+               END-EXEC
+           END-IF.
+      *
+       2700-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AL-LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AL-LOG-TIME.
+           MOVE EIBOPID          TO AL-CLERK-ID.
+           MOVE EIBTRMID         TO AL-TERMID.
+           MOVE CN-PHONENO       TO AL-PHONENO.
+           MOVE BR-ROOMNO        TO AL-ROOMNO.
+           MOVE 'CANCEL'         TO AL-ACTION.
+           MOVE RM-STATUS        TO AL-STATUS-BEFORE.
+           MOVE 'AVAILABLE'      TO AL-STATUS-AFTER.
+           EXEC CICS WRITE FILE('AUDITLOG')
+               FROM(AUDIT-LOG-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+       3000-SEND-DATAONLY.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(CANMAP)
+               DATAONLY
+           END-EXEC.
+      *
+       9999-UNEXPECTED-ERROR.
+           MOVE 'UNEXPECTED CICS ERROR - SEE EIBRESP' TO
+               WS-MESSAGE-AREA.
+           MOVE WS-MESSAGE-AREA TO BC-D-MESSAGE.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(CANMAP)
+               DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
