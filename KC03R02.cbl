@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KC03R02.
+      * NAME: BRANDON CHRISTIE
+      * PURPOSE: NIGHTLY BATCH JOB - ROOM STATUS RECONCILIATION.
+      *          WALKS THE ROOM MASTER IN HOTEL ORDER AND FLAGS ANY
+      *          HOTEL WHERE THE COUNT OF ROOMS MARKED RM-STATUS
+      *          'BOOKED' DOES NOT MATCH THE COUNT OF ROOMS THAT
+      *          ACTUALLY HAVE A GUEST PHONE NUMBER ASSIGNED
+      *          (RM-PHONENO).  A CHECKPOINT IS REWRITTEN AFTER EACH
+      *          HOTEL COMPLETES SO A RUN THAT ABENDS CAN BE RESTARTED
+      *          FROM THE NEXT HOTEL INSTEAD OF FROM THE TOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-MASTER-FILE ASSIGN TO ROOMMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RM-KEY
+               FILE STATUS IS WS-ROOM-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO RECONCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOM-MASTER-FILE.
+           COPY "RoomMasterRecord.cbl".
+
+       FD  CHECKPOINT-FILE.
+           COPY "ReconCheckpointRecord.cbl".
+
+       FD  RECON-REPORT.
+       01  RECON-REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROOM-STATUS        PIC X(02).
+       01  WS-CKPT-STATUS        PIC X(02).
+       01  WS-REPORT-STATUS      PIC X(02).
+       01  WS-EOF-ROOM           PIC X(01) VALUE 'N'.
+       01  WS-SKIPPING           PIC X(01) VALUE 'N'.
+       01  WS-PREV-HOTEL         PIC X(30) VALUE SPACE.
+       01  WS-BOOKED-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-ASSIGNED-COUNT     PIC 9(05) VALUE ZERO.
+       01  WS-TODAY              PIC 9(08).
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER            PIC X(12) VALUE 'MISMATCH - '.
+           05  WD-HOTEL          PIC X(30).
+           05  FILLER            PIC X(09) VALUE ' BOOKED='.
+           05  WD-BOOKED         PIC ZZ,ZZ9.
+           05  FILLER            PIC X(11) VALUE ' ASSIGNED='.
+           05  WD-ASSIGNED       PIC ZZ,ZZ9.
+           05  FILLER            PIC X(09) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM 1000-OPEN-FILES.
+
+      *        1100- ALREADY PRIMES THE FIRST NOT-YET-DONE RECORD ON A
+      *        RESTARTED RUN (THE READ THAT SATISFIED RM-HOTEL >
+      *        CK-LAST-HOTEL-DONE) - AN UNCONDITIONAL READ HERE TOO
+      *        WOULD DISCARD IT BEFORE IT IS EVER COUNTED, SO THE
+      *        FROM-SCRATCH READ AND THE RESTART SKIP ARE MUTUALLY
+      *        EXCLUSIVE.
+           IF CK-LAST-HOTEL-DONE = SPACE
+               PERFORM 2000-READ-NEXT-ROOM
+           ELSE
+               PERFORM 1100-SKIP-COMPLETED-HOTELS
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-ROOM = 'Y'
+               IF RM-HOTEL NOT = WS-PREV-HOTEL
+                   IF WS-PREV-HOTEL NOT = SPACE
+                       PERFORM 3000-FINISH-HOTEL
+                   END-IF
+                   MOVE ZERO TO WS-BOOKED-COUNT WS-ASSIGNED-COUNT
+                   MOVE RM-HOTEL TO WS-PREV-HOTEL
+               END-IF
+               IF RM-STATUS = 'BOOKED'
+                   ADD 1 TO WS-BOOKED-COUNT
+               END-IF
+               IF RM-PHONENO NOT = SPACE AND RM-PHONENO NOT = LOW-VALUE
+                   ADD 1 TO WS-ASSIGNED-COUNT
+               END-IF
+               PERFORM 2000-READ-NEXT-ROOM
+           END-PERFORM.
+
+           IF WS-PREV-HOTEL NOT = SPACE
+               PERFORM 3000-FINISH-HOTEL
+           END-IF.
+
+           PERFORM 4000-MARK-RUN-COMPLETE.
+           PERFORM 9000-CLOSE-FILES.
+           GOBACK.
+      *
+       1000-OPEN-FILES.
+           OPEN INPUT ROOM-MASTER-FILE.
+           OPEN OUTPUT RECON-REPORT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               INITIALIZE RECON-CHECKPOINT-RECORD
+               WRITE RECON-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           READ CHECKPOINT-FILE NEXT RECORD
+               AT END INITIALIZE RECON-CHECKPOINT-RECORD
+           END-READ.
+
+           IF CK-RUN-COMPLETE = 'Y' OR CK-RUN-DATE NOT = WS-TODAY
+               MOVE WS-TODAY TO CK-RUN-DATE
+               MOVE SPACE TO CK-LAST-HOTEL-DONE
+               MOVE 'N' TO CK-RUN-COMPLETE
+           END-IF.
+      *
+       1100-SKIP-COMPLETED-HOTELS.
+           MOVE 'Y' TO WS-SKIPPING.
+           PERFORM 2000-READ-NEXT-ROOM.
+           PERFORM UNTIL WS-EOF-ROOM = 'Y'
+               OR RM-HOTEL > CK-LAST-HOTEL-DONE
+               PERFORM 2000-READ-NEXT-ROOM
+           END-PERFORM.
+           MOVE 'N' TO WS-SKIPPING.
+      *
+       2000-READ-NEXT-ROOM.
+           READ ROOM-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-ROOM
+           END-READ.
+      *
+       3000-FINISH-HOTEL.
+           IF WS-BOOKED-COUNT NOT = WS-ASSIGNED-COUNT
+               MOVE WS-PREV-HOTEL   TO WD-HOTEL
+               MOVE WS-BOOKED-COUNT TO WD-BOOKED
+               MOVE WS-ASSIGNED-COUNT TO WD-ASSIGNED
+               MOVE WS-DETAIL-LINE TO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+           END-IF.
+
+           MOVE WS-PREV-HOTEL TO CK-LAST-HOTEL-DONE.
+           PERFORM 3900-WRITE-CHECKPOINT.
+      *
+       3900-WRITE-CHECKPOINT.
+      *        RECON-CHECKPOINT-RECORD IS ONE RECORD ON A SEQUENTIAL
+      *        FILE - THERE IS NO REWRITE-IN-PLACE WITHOUT A FRESH
+      *        READ FIRST, AND A FRESH READ WOULD JUST OVERLAY THE
+      *        UPDATED FIELDS WE'RE TRYING TO SAVE WITH THE OLD ONES.
+      *        CLOSE/REOPEN OUTPUT AND WRITE INSTEAD, THE SAME WAY
+      *        1000-OPEN-FILES CREATES THE FILE ON A FIRST-EVER RUN.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE RECON-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+      *
+       4000-MARK-RUN-COMPLETE.
+           MOVE ZERO TO CK-RUN-DATE.
+           MOVE SPACE TO CK-LAST-HOTEL-DONE.
+           MOVE 'Y' TO CK-RUN-COMPLETE.
+           PERFORM 3900-WRITE-CHECKPOINT.
+      *
+       9000-CLOSE-FILES.
+           CLOSE ROOM-MASTER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE RECON-REPORT.
