@@ -0,0 +1,21 @@
+       01  DFHCOMMAREA.
+      * NAME: BRANDON CHRISTIE
+      * SHARED BETWEEN THE INQUIRY (KC03I46) AND BOOKING (KC03A46)
+      * TRANSACTIONS SO A GUEST LOOKED UP ON INQM46 CAN BE CARRIED
+      * FORWARD INTO A BOOKING WITHOUT RE-KEYING PHONENO.
+           05  CA-FROM-TRANS     PIC X(04).
+      *        TRANSID THAT BUILT THIS COMMAREA, E.G. 'INQM'
+           05  CA-GUEST-FOUND    PIC X(01).
+      *        'Y' WHEN CA-PHONENO BELOW MATCHED A GUEST MASTER RECORD
+           05  CA-PHONENO        PIC X(07).
+           05  CA-FIRSTNAME      PIC X(20).
+           05  CA-LASTNAME       PIC X(30).
+           05  CA-ADDRESS        PIC X(30).
+           05  CA-CITY           PIC X(20).
+           05  CA-PROVINCE       PIC X(02).
+           05  CA-POSTALCODE     PIC X(10).
+           05  CA-NUMROOMS       PIC 9(05).
+           05  CA-DISPLAYED      PIC X(01).
+      *        'Y' ONCE ADDM46 HAS BEEN SENT AT LEAST ONCE THIS
+      *        CONVERSATION, SO THE NEXT TASK KNOWS TO RECEIVE MAP
+      *        INSTEAD OF PRELOADING AND SENDING A FRESH ONE.
