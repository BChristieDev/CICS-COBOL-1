@@ -0,0 +1,11 @@
+       01  BILLING-EXTRACT-RECORD.
+      * NAME: BRANDON CHRISTIE
+      * ONE CONFIRMED BOOKING ROW, GUEST DATA JOINED IN FROM GUESTMAS,
+      * FOR THE BILLING SYSTEM'S NIGHTLY PICKUP (SEE KC03R04).
+           05  BX-PHONENO        PIC X(07).
+           05  BX-LASTNAME       PIC X(30).
+           05  BX-FIRSTNAME      PIC X(20).
+           05  BX-HOTEL          PIC X(30).
+           05  BX-ROOMNO         PIC X(08).
+           05  BX-CHECKIN-DATE   PIC 9(08).
+           05  BX-CHECKOUT-DATE  PIC 9(08).
