@@ -69,27 +69,27 @@ PHONENO  DFHMDF POS=(5,32),                                            X
                INITIAL='Name and address . . . . . . :'
 FIRSTNAME DFHMDF POS=(7,32),                                           X
                LENGTH=20,                                              X
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                COLOR=TURQUOISE
 LASTNAME DFHMDF POS=(8,32),                                            X
                LENGTH=30,                                              X
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                COLOR=TURQUOISE
 ADDRESS  DFHMDF POS=(9,32),                                            X
                LENGTH=30,                                              X
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                COLOR=TURQUOISE
 CITY     DFHMDF POS=(10,32),                                           X
                LENGTH=20,                                              X
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                COLOR=TURQUOISE
 PROVINCE DFHMDF POS=(10,53),                                           X
                LENGTH=2,                                               X
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                COLOR=TURQUOISE
 POSTALCODE DFHMDF POS=(10,56),                                         X
                LENGTH=10,                                              X
-               ATTRB=(NORM,PROT),                                      B
+               ATTRB=(NORM,UNPROT),                                    B
                COLOR=TURQUOISE
          DFHMDF POS=(12,1),                                            B
                LENGTH=30,                                              B
@@ -107,10 +107,10 @@ MESSAGE  DFHMDF POS=(23,1),                                            X
                ATTRB=(BRT,PROT),                                       X
                COLOR=YELLOW
          DFHMDF POS=(24,1),                                            X
-               LENGTH=20,                                              X
+               LENGTH=27,                                              X
                ATTRB=(NORM,PROT),                                      X
                COLOR=BLUE,                                             X
-               INITIAL='F3=Exit   F12=Cancel'
+               INITIAL='F3=Exit  F4=Book F12=Cancel'
 DUMMY    DFHMDF POS=(24,79),                                           X
                LENGTH=1,                                               X
                ATTRB=(DRK,PROT,FSET),                                  X
