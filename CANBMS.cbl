@@ -0,0 +1,213 @@
+//KC03O46  JOB 'BRANDON',MSGCLASS=H,MSGLEVEL=(1,1),REGION=250M,
+//             NOTIFY=&SYSUID
+//*
+//CICSPROC   JCLLIB ORDER=(TSOECCC.CICSTS12.PROCLIB)
+//MAP  EXEC DFHMAPS,INDEX='DFH550.CICS',OUTC='*',RMODE=24,
+//  DSCTLIB='KC03O46.COMP35.MAP',
+//  MAPLIB='TSOECCC.CICSTS12.STUDENT.LOADLIB',
+//  MAPNAME=CANM46
+//COPY.SYSUT1 DD *
+         PRINT NOGEN
+* NAME: BRANDON CHRISTIE
+* CANCEL/MODIFY SCREEN - PULLS UP AN EXISTING PHONENO'S BOOKING AND
+* LETS THE CLERK MARK ONE OR MORE ROOMNO1-6 ROWS FOR CANCELLATION.
+CANM46   DFHMSD TYPE=&SYSPARM,                                         B
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               TERM=3270-2,                                            X
+               CTRL=FREEKB,                                            X
+               STORAGE=AUTO,                                           X
+               DSATTS=(COLOR,HILIGHT),                                 X
+               MAPATTS=(COLOR,HILIGHT),                                X
+               TIOAPFX=YES
+***********************************************************************
+CANMAP   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+***********************************************************************
+         DFHMDF POS=(1,1),                                             B
+               LENGTH=6,                                               B
+               ATTRB=(NORM,PROT),                                      B
+               COLOR=PINK,                                             B
+               INITIAL='CANM46'
+         DFHMDF POS=(1,21),                                            X
+               LENGTH=47,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=GREEN,                                            X
+               INITIAL='Hotel Reservation System - Cancel/Modify RoomsX
+               '
+TRANSID  DFHMDF POS=(1,76),                                            B
+               LENGTH=4,                                               B
+               ATTRB=(BRT,ASKIP),                                      B
+               COLOR=TURQUOISE
+***********************************************************************
+         DFHMDF POS=(2,26),                                            B
+               LENGTH=20,                                              B
+               ATTRB=(NORM,PROT),                                      B
+               COLOR=BLUE,                                             B
+               INITIAL='Written by Brandon C'
+***********************************************************************
+INSTR    DFHMDF POS=(3,1),                                             X
+               LENGTH=79,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=NEUTRAL
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=GREEN,                                            X
+               INITIAL='Guest phone number. . . . . . '
+PHONENO  DFHMDF POS=(5,32),                                            X
+               LENGTH=7,                                               X
+               ATTRB=(NORM,UNPROT),                                    X
+               COLOR=TURQUOISE,                                        B
+               INITIAL='_______'
+PAGENO   DFHMDF POS=(5,45),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=TURQUOISE
+***********************************************************************
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=30,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=GREEN,                                            X
+               INITIAL='Name . . . . . . . . . . . . :'
+FIRSTNAME DFHMDF POS=(7,32),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+LASTNAME DFHMDF POS=(8,32),                                            X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,PROT)
+***********************************************************************
+         DFHMDF POS=(13,1),                                            X
+               LENGTH=54,                                              X
+               COLOR=GREEN,                                            X
+               ATTRB=(NORM,PROT),                                      X
+               INITIAL='C Room #        Hotel                   Status'
+***********************************************************************
+CANCEL1  DFHMDF POS=(15,1),                                            X
+               LENGTH=1,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='_'
+ROOMNO1  DFHMDF POS=(15,3),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+HOTEL1   DFHMDF POS=(15,12),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS1  DFHMDF POS=(15,43),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+***********************************************************************
+CANCEL2  DFHMDF POS=(16,1),                                            X
+               LENGTH=1,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='_'
+ROOMNO2  DFHMDF POS=(16,3),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+HOTEL2   DFHMDF POS=(16,12),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS2  DFHMDF POS=(16,43),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+***********************************************************************
+CANCEL3  DFHMDF POS=(17,1),                                            X
+               LENGTH=1,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='_'
+ROOMNO3  DFHMDF POS=(17,3),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+HOTEL3   DFHMDF POS=(17,12),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS3  DFHMDF POS=(17,43),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+***********************************************************************
+CANCEL4  DFHMDF POS=(18,1),                                            X
+               LENGTH=1,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='_'
+ROOMNO4  DFHMDF POS=(18,3),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+HOTEL4   DFHMDF POS=(18,12),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS4  DFHMDF POS=(18,43),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+***********************************************************************
+CANCEL5  DFHMDF POS=(19,1),                                            X
+               LENGTH=1,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='_'
+ROOMNO5  DFHMDF POS=(19,3),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+HOTEL5   DFHMDF POS=(19,12),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS5  DFHMDF POS=(19,43),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+***********************************************************************
+CANCEL6  DFHMDF POS=(20,1),                                            X
+               LENGTH=1,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,UNPROT),                                    X
+               INITIAL='_'
+ROOMNO6  DFHMDF POS=(20,3),                                            X
+               LENGTH=8,                                               X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+HOTEL6   DFHMDF POS=(20,12),                                           X
+               LENGTH=30,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+STATUS6  DFHMDF POS=(20,43),                                           X
+               LENGTH=20,                                              X
+               COLOR=TURQUOISE,                                        X
+               ATTRB=(NORM,ASKIP)
+***********************************************************************
+MESSAGE  DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(BRT,PROT),                                       X
+               COLOR=YELLOW
+FKEYS    DFHMDF POS=(24,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(NORM,PROT),                                      X
+               COLOR=BLUE,                                             X
+               INITIAL='F3=Exit  F5=Cancel Marked Rooms'
+DUMMY    DFHMDF POS=(24,79),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(DRK,PROT,FSET),                                  X
+               INITIAL=' '
+***********************************************************************
+         DFHMSD TYPE=FINAL
+         END
+//
